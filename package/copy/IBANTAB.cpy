@@ -0,0 +1,7 @@
+       *>*
+       *> Country-code / IBAN-length table record.
+       *> Shared by ibanok (loader) and ibantab (maintenance utility).
+       *>*
+       01 ibantab-rec.
+         05 itc-country-code pic x(2).
+         05 itc-country-len pic 9(2).
