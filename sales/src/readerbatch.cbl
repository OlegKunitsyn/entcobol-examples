@@ -0,0 +1,117 @@
+       *>*
+       *> Reads sales once and accumulates a separate TotalRevenue
+       *> subtotal per entry of sales-filter-list (Region or Country
+       *> match, same rule as READER's single where filter), so a
+       *> multi-region run doesn't have to re-read the file once per
+       *> region. A row matching more than one entry contributes to
+       *> every matching entry's subtotal, but only once to the grand
+       *> total returned in total.
+       *>
+       *> @param sales-filter-list Filters and their subtotals, see
+       *>   SALESLIST copybook
+       *> @return Grand total across every matched row (kept as
+       *>   RETURNING, matching READER's convention)
+       *>
+       *> Rows PARSER cannot make sense of are skipped, same as a
+       *> non-matching row - unlike READER this does not maintain a
+       *> rejects file, since a batch run over many filters is meant
+       *> to stay a single lean pass over the file rather than carry
+       *> every single-file bookkeeping feature. PARSER's
+       *> revenue-discrepancy flag is likewise not acted on here for
+       *> the same reason.
+       *>*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READERBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT sales ASSIGN TO sales
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS file-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD sales RECORDING MODE F
+           RECORD CONTAINS 191 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS csv-row.
+       01 csv-row PIC X(191) VALUE SPACES.
+       WORKING-STORAGE SECTION.
+       01 eof PIC X VALUE 'N'.
+           88 eof-reached VALUE 'Y'.
+       01 header PIC X VALUE 'Y'.
+           88 not-header VALUE 'N'.
+       01 file-status PIC 9(2).
+       01 l-valid PIC X VALUE 'Y'.
+           88 row-is-valid VALUE 'Y'.
+           88 row-is-invalid VALUE 'N'.
+       01 row-matched PIC X VALUE 'N'.
+           88 matched-a-filter VALUE 'Y'.
+       01 l-discrepancy PIC X VALUE 'N'.
+       01 expected-header.
+           05 FILLER PIC X(35) VALUE
+               'Region,Country,UnitsSold,UnitPrice,'.
+           05 FILLER PIC X(44) VALUE
+               'TotalRevenue,CurrencyCode,OrderDate,OrderID,'.
+           05 FILLER PIC X(16) VALUE
+               'SalesRep,Channel'.
+       COPY SALES.
+       LINKAGE SECTION.
+       01 total PIC 9(9)V99 VALUE 0.
+       COPY SALESLIST.
+       PROCEDURE DIVISION USING sales-filter-list RETURNING total.
+           OPEN INPUT sales.
+           IF file-status NOT EQUAL ZERO
+             DISPLAY "Error reading file"
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           INITIALIZE eof, header, total.
+           PERFORM UNTIL eof-reached
+             READ sales
+               AT END
+                 SET eof-reached TO TRUE
+               NOT AT END
+                 IF not-header
+                   CALL "PARSER" USING csv-row, csv-rec, l-valid,
+                     l-discrepancy
+                   END-CALL
+                   IF row-is-valid
+                     PERFORM ADD-TO-FILTERS
+                   END-IF
+                 ELSE
+                   IF csv-row NOT EQUAL expected-header
+                     DISPLAY "Sales file header does not match "
+                       "expected layout: " csv-row
+                     MOVE 1 TO RETURN-CODE
+                     CLOSE sales
+                     GOBACK
+                   END-IF
+                 END-IF
+                 SET not-header TO TRUE
+             END-READ
+           END-PERFORM.
+
+           CLOSE sales.
+           GOBACK.
+
+       *>*
+       *> Adds TotalRevenue to every filter-entry the current csv-rec
+       *> matches, then to the grand total once if it matched at
+       *> least one.
+       *>*
+       ADD-TO-FILTERS.
+           MOVE 'N' TO row-matched.
+           PERFORM VARYING filter-idx FROM 1 BY 1
+             UNTIL filter-idx > filter-count
+             IF Region EQUAL filter-where(filter-idx)
+               OR Country EQUAL filter-where(filter-idx)
+               ADD TotalRevenue TO filter-total(filter-idx)
+               SET matched-a-filter TO TRUE
+             END-IF
+           END-PERFORM.
+           IF matched-a-filter
+             ADD TotalRevenue TO total
+           END-IF.
+       END PROGRAM READERBATCH.
