@@ -0,0 +1,11 @@
+       *>**
+       *>  SALES aggregate summary, returned by READER alongside its
+       *>  RETURNING total (kept for existing callers).
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+       01 sales-summary.
+           05 sum-total PIC 9(9)V99.
+           05 sum-units PIC 9(9).
+           05 sum-avg-price PIC 9(9)V99.
+           05 sum-row-count PIC 9(9).
