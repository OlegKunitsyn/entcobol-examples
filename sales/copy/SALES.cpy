@@ -0,0 +1,16 @@
+       *>**
+       *>  SALES record layout
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+       01 csv-rec.
+           05 Region PIC X(48).
+           05 Country PIC X(48).
+           05 UnitsSold PIC 9(9).
+           05 UnitPrice PIC 9(9)V99.
+           05 TotalRevenue PIC 9(9)V99.
+           05 CurrencyCode PIC X(3).
+           05 OrderDate PIC 9(8).
+           05 OrderID PIC X(12).
+           05 SalesRep PIC X(20).
+           05 Channel PIC X(10).
