@@ -0,0 +1,198 @@
+       *>*
+       *> Maintenance utility for the country-code / IBAN-length
+       *> table ibanok loads at startup (package/copy/IBANTAB.cpy).
+       *> Reads the current IBANTAB file (if any), applies a batch of
+       *> maintenance transactions (add/update/delete a country's
+       *> entry) and rewrites IBANTAB, sorted by country code, so ops
+       *> can add or fix entries without a recompile of ibanok.
+       *>
+       *> Transaction file layout: action code (A add, U update,
+       *> D delete), country code, IBAN length.
+       *>*
+       identification division.
+       program-id. ibantab.
+       environment division.
+       input-output section.
+       file-control.
+           select ibantab assign to ibantab
+           organization is sequential
+           access mode is sequential
+           file status is ibantab-status.
+           select ibantabtx assign to ibantabtx
+           organization is sequential
+           access mode is sequential
+           file status is ibantabtx-status.
+       data division.
+       file section.
+       fd ibantab recording mode f
+           record contains 4 characters
+           label records are omitted
+           data record is ibantab-rec.
+       copy IBANTAB.
+       fd ibantabtx recording mode f
+           record contains 5 characters
+           label records are omitted
+           data record is tx-rec.
+       01 tx-rec.
+         05 tx-action pic x.
+           88 tx-is-add value "A".
+           88 tx-is-update value "U".
+           88 tx-is-delete value "D".
+         05 tx-country-code pic x(2).
+         05 tx-country-len pic 9(2).
+       working-storage section.
+       01 ibantab-status pic x(2).
+       01 ibantabtx-status pic x(2).
+       01 tx-eof pic x value "N".
+         88 tx-eof-reached value "Y".
+       01 ctry-count pic 9(3) value zero.
+       01 ctry-table.
+         05 ctry-entry occurs 80 times indexed by ctry-idx.
+           10 ctry-code-tbl pic x(2).
+           10 ctry-len-tbl pic 9(2).
+       01 found-idx pic 9(3) value zero.
+       01 sort-idx pic 9(3) value zero.
+       01 sort-min-idx pic 9(3) value zero.
+       01 sort-scan-idx pic 9(3) value zero.
+       01 sort-tmp-code pic x(2).
+       01 sort-tmp-len pic 9(2).
+       procedure division.
+       main-entry.
+           perform load-table.
+           perform apply-transactions.
+           perform sort-table.
+           perform save-table.
+           display "Country table entries: " ctry-count.
+           goback.
+
+       *>*
+       *> Reads the current IBANTAB file, if any, into memory.
+       *>*
+       load-table.
+           initialize ctry-table ctry-count.
+           open input ibantab.
+           if ibantab-status = "00"
+             perform until ibantab-status not = "00"
+               read ibantab
+                 at end
+                   continue
+                 not at end
+                   add 1 to ctry-count
+                   move itc-country-code
+                     to ctry-code-tbl(ctry-count)
+                   move itc-country-len
+                     to ctry-len-tbl(ctry-count)
+               end-read
+             end-perform
+             close ibantab
+           end-if.
+
+       *>*
+       *> Applies add/update/delete transactions from ibantabtx.
+       *>*
+       apply-transactions.
+           move "N" to tx-eof.
+           open input ibantabtx.
+           if ibantabtx-status = "00"
+             perform until tx-eof-reached
+               read ibantabtx
+                 at end
+                   set tx-eof-reached to true
+                 not at end
+                   perform find-country
+                   evaluate true
+                     when tx-is-add or tx-is-update
+                       perform upsert-country
+                     when tx-is-delete
+                       perform delete-country
+                   end-evaluate
+               end-read
+             end-perform
+             close ibantabtx
+           end-if.
+
+       *>*
+       *> Locates tx-country-code in table, leaving found-idx zero
+       *> when it is not present.
+       *>*
+       find-country.
+           move zero to found-idx.
+           set ctry-idx to 1.
+           search ctry-entry
+             at end
+               continue
+             when ctry-code-tbl(ctry-idx) = tx-country-code
+               move ctry-idx to found-idx
+           end-search.
+
+       *>*
+       *> Adds a new entry, or overwrites the length of an existing
+       *> one when the country code is already in the table. A new
+       *> entry once the table already holds 80 countries is silently
+       *> dropped rather than overflowing ctry-table.
+       *>*
+       upsert-country.
+           if found-idx > zero
+             move tx-country-len to ctry-len-tbl(found-idx)
+           else
+             if ctry-count < 80
+               add 1 to ctry-count
+               move tx-country-code to ctry-code-tbl(ctry-count)
+               move tx-country-len to ctry-len-tbl(ctry-count)
+             end-if
+           end-if.
+
+       *>*
+       *> Removes an entry by shifting the entries above it down one
+       *> slot, since the table has no gaps.
+       *>*
+       delete-country.
+           if found-idx > zero
+             perform varying ctry-idx from found-idx by 1
+               until ctry-idx >= ctry-count
+               move ctry-entry(ctry-idx + 1) to ctry-entry(ctry-idx)
+             end-perform
+             subtract 1 from ctry-count
+           end-if.
+
+       *>*
+       *> Sorts ctry-entry ascending by ctry-code-tbl (selection sort;
+       *> ctry-count is small enough that a simple O(n^2) pass is
+       *> plenty), so IBANTAB is rewritten in country-code order.
+       *>*
+       sort-table.
+           perform varying sort-idx from 1 by 1
+             until sort-idx > ctry-count
+             move sort-idx to sort-min-idx
+             perform varying sort-scan-idx from sort-idx by 1
+               until sort-scan-idx > ctry-count
+               if ctry-code-tbl(sort-scan-idx)
+                   < ctry-code-tbl(sort-min-idx)
+                 move sort-scan-idx to sort-min-idx
+               end-if
+             end-perform
+             if sort-min-idx not = sort-idx
+               move ctry-code-tbl(sort-idx) to sort-tmp-code
+               move ctry-len-tbl(sort-idx) to sort-tmp-len
+               move ctry-code-tbl(sort-min-idx)
+                 to ctry-code-tbl(sort-idx)
+               move ctry-len-tbl(sort-min-idx)
+                 to ctry-len-tbl(sort-idx)
+               move sort-tmp-code to ctry-code-tbl(sort-min-idx)
+               move sort-tmp-len to ctry-len-tbl(sort-min-idx)
+             end-if
+           end-perform.
+
+       *>*
+       *> Rewrites IBANTAB from the in-memory table.
+       *>*
+       save-table.
+           open output ibantab.
+           perform varying ctry-idx from 1 by 1
+             until ctry-idx > ctry-count
+             move ctry-code-tbl(ctry-idx) to itc-country-code
+             move ctry-len-tbl(ctry-idx) to itc-country-len
+             write ibantab-rec
+           end-perform.
+           close ibantab.
+       end program ibantab.
