@@ -0,0 +1,115 @@
+       *>**
+       *>  SALESBATCH
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+
+       *>*
+       *> Entry point
+       *>
+       *> Reads a list of Region/Country filters (one 48-character
+       *> record per entry) from salesbatchctl, calls READERBATCH to
+       *> subtotal each one in a single pass over sales, and writes a
+       *> report of every subtotal plus the grand total.
+       *>*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT salesbatchctl ASSIGN TO salesbatchctl
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ctl-status.
+           SELECT salesbatchrpt ASSIGN TO salesbatchrpt
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS rpt-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD salesbatchctl RECORDING MODE F
+           RECORD CONTAINS 48 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS ctl-rec.
+       01 ctl-rec PIC X(48).
+       FD salesbatchrpt RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS rpt-line.
+       01 rpt-line PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 ctl-status PIC 9(2).
+       01 rpt-status PIC 9(2).
+       01 eof PIC X VALUE 'N'.
+           88 eof-reached VALUE 'Y'.
+       01 total PIC 9(9)V99 VALUE 0.
+       01 rpt-src PIC X(80).
+       01 rpt-rule PIC X(80) VALUE ALL '-'.
+       01 rpt-hdr PIC X(28) VALUE 'Multi-region batch subtotals'.
+       01 rpt-filter-line.
+           05 rpt-filter-out PIC X(48).
+           05 FILLER PIC X VALUE SPACE.
+           05 rpt-filter-total-out PIC Z(8)9.99.
+       01 rpt-grand-total.
+           05 FILLER PIC X(12) VALUE 'Grand total:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 rpt-grand-total-out PIC Z(8)9.99.
+       COPY SALESLIST.
+       PROCEDURE DIVISION.
+           OPEN INPUT salesbatchctl.
+           IF ctl-status EQUAL ZERO
+             PERFORM LOAD-FILTERS
+             CLOSE salesbatchctl
+           END-IF.
+
+           CALL "READERBATCH" USING sales-filter-list RETURNING total.
+
+           OPEN OUTPUT salesbatchrpt.
+           IF rpt-status NOT EQUAL ZERO
+             DISPLAY "Error writing batch report file"
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           MOVE rpt-hdr TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE rpt-rule TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           PERFORM VARYING filter-idx FROM 1 BY 1
+             UNTIL filter-idx > filter-count
+             MOVE filter-where(filter-idx) TO rpt-filter-out
+             MOVE filter-total(filter-idx) TO rpt-filter-total-out
+             MOVE rpt-filter-line TO rpt-src
+             PERFORM PRINT-LINE-RPT
+           END-PERFORM.
+           MOVE rpt-rule TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE total TO rpt-grand-total-out
+           MOVE rpt-grand-total TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           CLOSE salesbatchrpt.
+           STOP RUN.
+
+       *>*
+       *> Reads salesbatchctl into sales-filter-list, one Region or
+       *> Country filter per record, up to filter-entry's 50 slots.
+       *>*
+       LOAD-FILTERS.
+           PERFORM UNTIL eof-reached OR filter-count NOT LESS THAN 50
+             READ salesbatchctl
+               AT END
+                 SET eof-reached TO TRUE
+               NOT AT END
+                 ADD 1 TO filter-count
+                 MOVE ctl-rec TO filter-where(filter-count)
+             END-READ
+           END-PERFORM.
+
+       *>*
+       *> Writes rpt-src to salesbatchrpt and echoes it to the
+       *> console.
+       *>*
+       PRINT-LINE-RPT.
+           MOVE rpt-src TO rpt-line.
+           WRITE rpt-line.
+           DISPLAY rpt-line.
+       END PROGRAM SALESBATCH.
