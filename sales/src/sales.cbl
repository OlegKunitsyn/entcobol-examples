@@ -6,20 +6,453 @@
 
        *>*
        *> Entry point
+       *>
+       *> The Region/Country filter is read from the salesctl control
+       *> file (one 48-character record) so a report for a different
+       *> region can be run without a recompile. When salesctl is
+       *> absent or empty the 'Europe' default below still applies.
+       *>
+       *> An optional OrderDate range (see DATERANGE) is likewise read
+       *> from the salesdrctl control file (one record, date-from then
+       *> date-to, each 8-digit YYYYMMDD) before READER is called, so a
+       *> report can be restricted to a date window without a
+       *> recompile the same way the filter is. When salesdrctl is
+       *> absent, date-from/date-to stay ZERO and the filter is off.
+       *>
+       *> READER's grand total is also written to glextract, a
+       *> fixed-width GL posting extract (account code, period,
+       *> amount) in the layout finance's posting job expects, so the
+       *> revenue figure flows into the ledger without being re-keyed
+       *> by hand off the console/report output.
+       *>
+       *> A SalesRep/Channel subtotal breakdown (see sales-rep-
+       *> breakdown, PRINT-REPBREAKDOWN) prints after the Region/
+       *> Country breakdown, the same way PRINT-BREAKDOWN prints the
+       *> geography one, so performance can be tracked by rep or
+       *> channel as well.
+       *>
+       *> Every run's filter, run date and total are appended to
+       *> saleshist (see CHECK-HISTORY, APPEND-HISTORY). Before
+       *> appending, saleshist is scanned for the most recent prior
+       *> entry for the same filter; if today's total swings away from
+       *> it by more than swing-tolerance-pct, a warning is printed in
+       *> the report and echoed to the console, so a revenue anomaly is
+       *> flagged before the report goes out instead of only being
+       *> noticed by someone remembering last run's number.
        *>*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT salesctl ASSIGN TO salesctl
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ctl-status.
+           SELECT salesdrctl ASSIGN TO salesdrctl
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS drctl-status.
+           SELECT salesrpt ASSIGN TO salesrpt
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS rpt-status.
+           SELECT glextract ASSIGN TO glextract
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS gl-status.
+           SELECT OPTIONAL saleshist ASSIGN TO saleshist
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS hist-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD salesctl RECORDING MODE F
+           RECORD CONTAINS 48 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS ctl-rec.
+       01 ctl-rec PIC X(48).
+       FD salesdrctl RECORDING MODE F
+           RECORD CONTAINS 16 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS drctl-rec.
+       01 drctl-rec.
+           05 drctl-from PIC 9(8).
+           05 drctl-to PIC 9(8).
+       FD salesrpt RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS rpt-line.
+       01 rpt-line PIC X(80).
+       FD glextract RECORDING MODE F
+           RECORD CONTAINS 27 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS gl-rec.
+       01 gl-rec.
+           05 gl-account PIC X(10).
+           05 gl-period PIC 9(6).
+           05 gl-amount PIC S9(9)V99.
+       FD saleshist RECORDING MODE F
+           RECORD CONTAINS 69 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS hist-rec.
+       01 hist-rec.
+           05 hist-filter PIC X(48).
+           05 hist-date PIC X(10).
+           05 hist-total PIC 9(9)V99.
        WORKING-STORAGE SECTION.
+       01 rpt-src PIC X(80).
+       01 ctl-status PIC 9(2).
+       01 drctl-status PIC 9(2).
+       01 rpt-status PIC 9(2).
+       01 gl-status PIC 9(2).
+       01 gl-account-code PIC X(10) VALUE '4000000000'.
+       01 hist-status PIC 9(2).
+       01 hist-eof PIC X VALUE 'N'.
+           88 hist-eof-reached VALUE 'Y'.
+       01 hist-prior-found PIC X VALUE 'N'.
+           88 prior-total-found VALUE 'Y'.
+       01 hist-prior-total PIC 9(9)V99 VALUE ZERO.
+       01 swing-tolerance-pct PIC 9(3)V99 VALUE 20.00.
+       01 swing-diff PIC S9(9)V99.
+       01 swing-pct PIC 9(5)V99.
+       01 swing-warn PIC X VALUE 'N'.
+           88 swing-warning VALUE 'Y'.
+       01 swing-warning-line.
+           05 FILLER PIC X(9) VALUE 'WARNING:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(35) VALUE
+               'Revenue swing vs prior run exceeds '.
+           05 swing-pct-out PIC Z(3)9.99.
+           05 FILLER PIC X VALUE '%'.
+       01 run-date PIC X(10).
+       01 rpt-rule PIC X(80) VALUE ALL '-'.
+       01 rpt-run-date.
+           05 FILLER PIC X(9) VALUE 'Run date:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 rpt-date-out PIC X(10).
+       01 rpt-filter.
+           05 FILLER PIC X(7) VALUE 'Filter:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 rpt-filter-out PIC X(48).
+       01 rpt-col-hdr.
+           05 FILLER PIC X(8) VALUE 'Region'.
+           05 FILLER PIC X(44) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'Country'.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'Total'.
        01 where PIC X(48) VALUE 'Europe'.
        01 total PIC 9(9)V99.
+       COPY SALESSUM.
+       COPY SALESBRK.
+       COPY SALESREPBRK.
+       COPY SALESRANK.
+       COPY DATERANGE.
+       01 top-n PIC 9(3) VALUE 5.
+       01 rank-print-count PIC 9(3).
+       01 rank-hdr PIC X(20) VALUE 'Top countries:'.
+       01 rank-line.
+           05 rank-pos-out PIC Z9.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X VALUE '.'.
+           05 FILLER PIC X VALUE SPACE.
+           05 rank-country-out PIC X(48).
+           05 FILLER PIC X VALUE SPACE.
+           05 rank-total-out PIC Z(8)9.99.
+       01 brk-region-hdr.
+           05 FILLER PIC X(8) VALUE 'Region:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 brk-region-out PIC X(48).
+       01 brk-country-line.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 brk-country-out PIC X(48).
+           05 FILLER PIC X VALUE SPACE.
+           05 brk-total-out PIC Z(8)9.99.
+       01 brk-region-subtotal.
+           05 FILLER PIC X(10) VALUE '  Subtotal'.
+           05 FILLER PIC X(41) VALUE SPACES.
+           05 brk-subtotal-out PIC Z(8)9.99.
+       01 brk-region-accum PIC 9(9)V99.
+       01 brk-prior-region PIC X(48).
+       01 repbrk-hdr PIC X(20) VALUE 'By rep/channel:'.
+       01 repbrk-rep-hdr.
+           05 FILLER PIC X(9) VALUE 'SalesRep:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 repbrk-rep-out PIC X(20).
+       01 repbrk-channel-line.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 repbrk-channel-out PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 repbrk-total-out PIC Z(8)9.99.
+       01 repbrk-rep-subtotal.
+           05 FILLER PIC X(10) VALUE '  Subtotal'.
+           05 FILLER PIC X(41) VALUE SPACES.
+           05 repbrk-subtotal-out PIC Z(8)9.99.
+       01 repbrk-rep-accum PIC 9(9)V99.
+       01 repbrk-prior-rep PIC X(20).
        01 out.
            05 FILLER PIC X(6) VALUE 'Total:'.
            05 FILLER PIC X VALUE SPACE.
            05 out-total PIC 9(10).99.
+       01 out-units.
+           05 FILLER PIC X(12) VALUE 'Units sold:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 out-units-sold PIC Z(8)9.
+       01 out-avg.
+           05 FILLER PIC X(12) VALUE 'Avg price:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 out-avg-price PIC Z(8)9.99.
+       01 out-rows.
+           05 FILLER PIC X(12) VALUE 'Rows:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 out-row-count PIC Z(8)9.
        PROCEDURE DIVISION.
-           CALL "READER" USING where RETURNING total.
+           OPEN INPUT salesctl.
+           IF ctl-status EQUAL ZERO
+             READ salesctl
+               NOT AT END
+                 MOVE ctl-rec TO where
+             END-READ
+             CLOSE salesctl
+           END-IF.
+
+           OPEN INPUT salesdrctl.
+           IF drctl-status EQUAL ZERO
+             READ salesdrctl
+               NOT AT END
+                 MOVE drctl-from TO date-from
+                 MOVE drctl-to TO date-to
+             END-READ
+             CLOSE salesdrctl
+           END-IF.
+
+           CALL "READER" USING where, sales-summary, sales-breakdown,
+             sales-rep-breakdown, sales-ranking, date-range
+             RETURNING total.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO run-date(1:4)
+           MOVE '-' TO run-date(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2) TO run-date(6:2)
+           MOVE '-' TO run-date(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2) TO run-date(9:2).
+
+           PERFORM CHECK-HISTORY.
+           IF prior-total-found
+             COMPUTE swing-diff = total - hist-prior-total
+             IF hist-prior-total > ZERO
+               COMPUTE swing-pct ROUNDED =
+                 (FUNCTION ABS(swing-diff) / hist-prior-total) * 100
+             ELSE
+               IF total > ZERO
+                 COMPUTE swing-pct ROUNDED = 100
+               ELSE
+                 MOVE ZERO TO swing-pct
+               END-IF
+             END-IF
+             IF swing-pct > swing-tolerance-pct
+               SET swing-warning TO TRUE
+             END-IF
+           END-IF.
+           PERFORM APPEND-HISTORY.
+
+           OPEN OUTPUT glextract.
+           IF gl-status NOT EQUAL ZERO
+             DISPLAY "Error writing GL extract file"
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           MOVE gl-account-code TO gl-account.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO gl-period(1:4)
+           MOVE FUNCTION CURRENT-DATE(5:2) TO gl-period(5:2)
+           MOVE total TO gl-amount.
+           WRITE gl-rec.
+           CLOSE glextract.
+
+           OPEN OUTPUT salesrpt.
+           IF rpt-status NOT EQUAL ZERO
+             DISPLAY "Error writing sales report file"
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           MOVE run-date TO rpt-date-out
+           MOVE where TO rpt-filter-out
+           MOVE rpt-run-date TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE rpt-filter TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           IF swing-warning
+             MOVE swing-pct TO swing-pct-out
+             MOVE swing-warning-line TO rpt-src
+             PERFORM PRINT-LINE-RPT
+           END-IF
+           MOVE SPACES TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE rpt-col-hdr TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE rpt-rule TO rpt-src
+           PERFORM PRINT-LINE-RPT
+
+           PERFORM PRINT-BREAKDOWN.
+
+           MOVE rpt-rule TO rpt-src
+           PERFORM PRINT-LINE-RPT
+
+           PERFORM PRINT-REPBREAKDOWN.
+
+           MOVE rpt-rule TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           PERFORM PRINT-RANKING
+
+           MOVE rpt-rule TO rpt-src
+           PERFORM PRINT-LINE-RPT
            MOVE total TO out-total
-           DISPLAY out
+           MOVE sum-units TO out-units-sold
+           MOVE sum-avg-price TO out-avg-price
+           MOVE sum-row-count TO out-row-count
+           MOVE out TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE out-units TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE out-avg TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE out-rows TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           CLOSE salesrpt.
            STOP RUN.
+
+       *>*
+       *> Scans saleshist for the most recent entry whose hist-filter
+       *> matches where, leaving its total in hist-prior-total and
+       *> prior-total-found set TRUE when one exists. saleshist is
+       *> appended in run order, so the last matching record found by
+       *> a full sequential scan is the most recent one.
+       *>*
+       CHECK-HISTORY.
+           MOVE 'N' TO hist-prior-found.
+           MOVE 'N' TO hist-eof.
+           OPEN INPUT saleshist.
+           IF hist-status EQUAL ZERO
+             PERFORM UNTIL hist-eof-reached
+               READ saleshist
+                 AT END
+                   SET hist-eof-reached TO TRUE
+                 NOT AT END
+                   IF hist-filter EQUAL where
+                     MOVE hist-total TO hist-prior-total
+                     SET prior-total-found TO TRUE
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE saleshist
+           END-IF.
+
+       *>*
+       *> Appends today's filter, run date and total to saleshist.
+       *>*
+       APPEND-HISTORY.
+           OPEN EXTEND saleshist.
+           MOVE where TO hist-filter.
+           MOVE run-date TO hist-date.
+           MOVE total TO hist-total.
+           WRITE hist-rec.
+           CLOSE saleshist.
+
+       *>*
+       *> Writes rpt-src to salesrpt and echoes it to the console.
+       *>*
+       PRINT-LINE-RPT.
+           MOVE rpt-src TO rpt-line.
+           WRITE rpt-line.
+           DISPLAY rpt-line.
+
+       *>*
+       *> Prints the top-n countries by TotalRevenue. sales-ranking
+       *> arrives already sorted descending by rank-total (see
+       *> READER's sort-ranking), so this only has to take the head
+       *> of the table.
+       *>*
+       PRINT-RANKING.
+           MOVE rank-hdr TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE rank-count TO rank-print-count
+           IF rank-print-count > top-n
+             MOVE top-n TO rank-print-count
+           END-IF
+           PERFORM VARYING rank-idx FROM 1 BY 1
+             UNTIL rank-idx > rank-print-count
+             MOVE rank-idx TO rank-pos-out
+             MOVE rank-country(rank-idx) TO rank-country-out
+             MOVE rank-total(rank-idx) TO rank-total-out
+             MOVE rank-line TO rpt-src
+             PERFORM PRINT-LINE-RPT
+           END-PERFORM.
+
+       *>*
+       *> Prints a subtotal per Country within each Region, breaking
+       *> whenever the Region changes.
+       *>*
+       PRINT-BREAKDOWN.
+           MOVE SPACES TO brk-prior-region.
+           MOVE ZERO TO brk-region-accum.
+           PERFORM VARYING brk-idx FROM 1 BY 1
+             UNTIL brk-idx > brk-count
+             IF brk-region(brk-idx) NOT EQUAL brk-prior-region
+               IF brk-prior-region NOT EQUAL SPACES
+                 MOVE brk-region-accum TO brk-subtotal-out
+                 MOVE brk-region-subtotal TO rpt-src
+                 PERFORM PRINT-LINE-RPT
+               END-IF
+               MOVE brk-region(brk-idx) TO brk-region-out
+               MOVE brk-region-hdr TO rpt-src
+               PERFORM PRINT-LINE-RPT
+               MOVE brk-region(brk-idx) TO brk-prior-region
+               MOVE ZERO TO brk-region-accum
+             END-IF
+             MOVE brk-country(brk-idx) TO brk-country-out
+             MOVE brk-total(brk-idx) TO brk-total-out
+             MOVE brk-country-line TO rpt-src
+             PERFORM PRINT-LINE-RPT
+             ADD brk-total(brk-idx) TO brk-region-accum
+           END-PERFORM.
+           IF brk-prior-region NOT EQUAL SPACES
+             MOVE brk-region-accum TO brk-subtotal-out
+             MOVE brk-region-subtotal TO rpt-src
+             PERFORM PRINT-LINE-RPT
+           END-IF.
+
+       *>*
+       *> Prints a subtotal per Channel within each SalesRep, breaking
+       *> whenever the SalesRep changes, the same way PRINT-BREAKDOWN
+       *> breaks by Region.
+       *>*
+       PRINT-REPBREAKDOWN.
+           MOVE repbrk-hdr TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE SPACES TO repbrk-prior-rep.
+           MOVE ZERO TO repbrk-rep-accum.
+           PERFORM VARYING repbrk-idx FROM 1 BY 1
+             UNTIL repbrk-idx > repbrk-count
+             IF repbrk-rep(repbrk-idx) NOT EQUAL repbrk-prior-rep
+               IF repbrk-prior-rep NOT EQUAL SPACES
+                 MOVE repbrk-rep-accum TO repbrk-subtotal-out
+                 MOVE repbrk-rep-subtotal TO rpt-src
+                 PERFORM PRINT-LINE-RPT
+               END-IF
+               MOVE repbrk-rep(repbrk-idx) TO repbrk-rep-out
+               MOVE repbrk-rep-hdr TO rpt-src
+               PERFORM PRINT-LINE-RPT
+               MOVE repbrk-rep(repbrk-idx) TO repbrk-prior-rep
+               MOVE ZERO TO repbrk-rep-accum
+             END-IF
+             MOVE repbrk-channel(repbrk-idx) TO repbrk-channel-out
+             MOVE repbrk-total(repbrk-idx) TO repbrk-total-out
+             MOVE repbrk-channel-line TO rpt-src
+             PERFORM PRINT-LINE-RPT
+             ADD repbrk-total(repbrk-idx) TO repbrk-rep-accum
+           END-PERFORM.
+           IF repbrk-prior-rep NOT EQUAL SPACES
+             MOVE repbrk-rep-accum TO repbrk-subtotal-out
+             MOVE repbrk-rep-subtotal TO rpt-src
+             PERFORM PRINT-LINE-RPT
+           END-IF.
        END PROGRAM SALES.
