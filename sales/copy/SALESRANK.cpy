@@ -0,0 +1,14 @@
+       *>**
+       *>  SALES Country revenue ranking, returned by READER alongside
+       *>  sales-summary and sales-breakdown. Entries are accumulated
+       *>  unsorted as rows are read, then sorted descending by
+       *>  rank-total once at end of file so SALES can print the top
+       *>  countries by TotalRevenue.
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+       01 sales-ranking.
+           05 rank-count PIC 9(3) VALUE ZERO.
+           05 rank-entry OCCURS 200 TIMES INDEXED BY rank-idx.
+               10 rank-country PIC X(48).
+               10 rank-total PIC 9(9)V99.
