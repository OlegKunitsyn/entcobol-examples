@@ -0,0 +1,12 @@
+       *>**
+       *>  Foreign-exchange rate table, USD base. fx-rate is the
+       *>  multiplier applied to an amount in fx-code to convert it to
+       *>  the base currency. Loaded once by READER's load-fx-table.
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+       01 fx-table.
+           05 fx-count PIC 9(3) VALUE ZERO.
+           05 fx-entry OCCURS 20 TIMES INDEXED BY fx-idx.
+               10 fx-code PIC X(3).
+               10 fx-rate PIC 9(3)V9999.
