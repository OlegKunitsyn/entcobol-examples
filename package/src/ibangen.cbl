@@ -0,0 +1,85 @@
+       *>*
+       *> Companion to ibanok: computes the two IBAN check digits for
+       *> a country code plus BBAN, using the same MOD97 rule as
+       *> ibanok's paragraph #5, run in reverse (rearranged string
+       *> ends in "00" instead of the real check digits, and the
+       *> result is 98 minus the remainder).
+       *>
+       *> @param l-country ISO country code, e.g. "DE"
+       *> @param l-bban BBAN, left-justified, space-filled
+       *> @return l-checkdigits the two-digit IBAN check digits
+       *>*
+       identification division.
+       program-id. ibangen.
+       environment division.
+       configuration section.
+       object-computer. computer
+           program collating sequence is ASCII-sequence.
+       special-names. alphabet ASCII-sequence is standard-1.
+       data division.
+       working-storage section.
+       01 country-work pic x(2) value spaces.
+       01 bban-work pic x(30) value spaces.
+       01 bban-len pic 9(2) value zero.
+       01 work-str pic x(36) value spaces.
+       01 work-len pic 9(2) value zero.
+       01 work-idx pic 9(2).
+       01 char-code pic 9(2).
+       01 bban-num pic x(64) value spaces.
+       01 bban-num-idx pic 9(2) value 1.
+       01 checksum pic 9(3) value zero.
+       linkage section.
+       01 l-country pic x(2).
+       01 l-bban pic x(30).
+       01 l-checkdigits pic 9(2).
+       procedure division using l-country, l-bban
+           returning l-checkdigits.
+           initialize
+             country-work
+             bban-work
+             bban-len
+             work-str
+             work-len
+             work-idx
+             char-code
+             bban-num
+             bban-num-idx
+             checksum
+             l-checkdigits
+             all to value.
+           move function upper-case(l-country) to country-work.
+           move function upper-case(l-bban) to bban-work.
+
+           *> #1 find BBAN length, then rearrange as BBAN + CC + "00"
+           inspect bban-work
+             tallying bban-len for characters before space.
+           string bban-work(1:bban-len) delimited by size
+             country-work delimited by size
+             "00" delimited by size
+             into work-str.
+           compute work-len = bban-len + 4.
+
+           *> #2 convert chars to digits
+           perform varying work-idx from 1 by 1
+             until work-idx > work-len
+             if work-str(work-idx:1) is numeric
+               move work-str(work-idx:1) to bban-num(bban-num-idx:1)
+               add 1 to bban-num-idx
+             else
+               compute char-code = 10 +
+                 function ord(work-str(work-idx:1)) - function ord("A")
+               move char-code to bban-num(bban-num-idx:2)
+               add 2 to bban-num-idx
+             end-if
+           end-perform.
+
+           *> #3 compute MOD97 and derive the check digits
+           perform varying work-idx from 1 by 1
+             until work-idx > bban-num-idx - 1
+             compute checksum = 10 * checksum +
+               function numval(bban-num(work-idx:1))
+             compute checksum = function mod(checksum, 97)
+           end-perform.
+           compute l-checkdigits = 98 - checksum.
+           goback.
+       end program ibangen.
