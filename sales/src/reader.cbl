@@ -1,8 +1,89 @@
        *>*
-       *> Filters CSV rows by `where` and aggregates TotalRevenue
+       *> Filters CSV rows by `where` and aggregates TotalRevenue,
+       *> UnitsSold, average UnitPrice and a matching row count into
+       *> sales-summary, plus a Region/Country control-break breakdown
+       *> into sales-breakdown. The breakdown table is kept sorted by
+       *> Region then Country as rows are added (see add-breakdown)
+       *> since the incoming extract is not guaranteed to already be
+       *> grouped that way.
        *>*
        *> @param where Region or Country filter
-       *> @return Aggregated TotalRevenue
+       *> @param sales-summary Aggregated totals, see SALESSUM copybook
+       *> @param sales-breakdown Region/Country subtotals, see SALESBRK
+       *> @return Aggregated TotalRevenue (kept for existing callers)
+       *>
+       *> Rows PARSER cannot make sense of (wrong field count, or a
+       *> numeric field that isn't numeric text) are written to the
+       *> rejects file with their line number and raw text instead of
+       *> being aggregated, so a bad extract doesn't abend the run.
+       *>
+       *> Every CKPT-INTERVAL records read, the record count so far,
+       *> the running file-row-count/file-revenue-accum totals the
+       *> trailer check below relies on, and the full total/
+       *> sales-summary/sales-breakdown/sales-rep-breakdown/
+       *> sales-ranking aggregation built up so far are written to
+       *> salesckpt. If salesckpt already holds a count when a run
+       *> starts, that many records are skipped before processing
+       *> resumes and all of the above are restored from the same
+       *> checkpoint record (rather than recomputed by reprocessing
+       *> the skipped records), so a restarted run doesn't reprocess a
+       *> multi-million-row file from the top, a trailer check later
+       *> in the same file still sees whole-file totals, and the
+       *> printed report still reflects every row, not only the ones
+       *> read since the restart. rejects and discrepancies are opened
+       *> EXTEND rather than OUTPUT on a restart, so records the
+       *> pre-crash attempt already wrote for rows before the
+       *> checkpoint are kept rather than truncated away. salesckpt is
+       *> reset to zero once a run reaches end of file cleanly.
+       *>
+       *> The first record of sales must match expected-header
+       *> (Region,Country,UnitsSold,UnitPrice,TotalRevenue) or the run
+       *> stops with a non-zero RETURN-CODE and a message identifying
+       *> the mismatch, instead of silently treating a data row as the
+       *> header. A restarted run already skips past the header while
+       *> skipping prior records, so it is only checked from scratch.
+       *>
+       *> sales-ranking accumulates TotalRevenue per Country (summed
+       *> across Region, unlike sales-breakdown) for every valid,
+       *> non-trailer row regardless of the where/date-range filters,
+       *> so the ranking always covers the whole file rather than only
+       *> whichever Region/Country the caller filtered on, and is
+       *> sorted descending by rank-total at end of file, see
+       *> sort-ranking.
+       *>
+       *> Each row's TotalRevenue and UnitPrice are converted from
+       *> CurrencyCode to the USD base rate (fx-table, seeded by
+       *> load-fx-table) before being folded into total, sales-summary,
+       *> sales-breakdown or sales-ranking, so rows in different
+       *> currencies aggregate correctly. A code not found in fx-table
+       *> converts at 1.0000. The raw, un-converted row is still what
+       *> gets written to csv-row/the D-level DISPLAY and to rejects.
+       *>
+       *> date-range (see DATERANGE copybook) optionally restricts
+       *> matching rows to those whose OrderDate falls between
+       *> date-from and date-to inclusive; ZERO in either field leaves
+       *> that end of the range open, and both ZERO disables date
+       *> filtering entirely.
+       *>
+       *> If sales carries a trailer record (its Region column holding
+       *> literal text 'TRAILER') as the last data record, its record
+       *> count and total-revenue fields are checked against the
+       *> actual count and total of the rows read so far (across the
+       *> whole file, not just where-matching ones); a mismatch stops
+       *> the run with a non-zero RETURN-CODE. A file with no trailer
+       *> is read to plain end of file as before, unchecked.
+       *>
+       *> A valid row whose UnitsSold * UnitPrice does not match its
+       *> own TotalRevenue (per PARSER's l-discrepancy) is still
+       *> aggregated as usual, but is also written to discrepancies
+       *> with its line number and raw text, so a bad price/quantity
+       *> figure surfaces in a report instead of only silently skewing
+       *> totals.
+       *>
+       *> sales-rep-breakdown accumulates TotalRevenue per SalesRep and
+       *> Channel, kept sorted the same way sales-breakdown is (see
+       *> add-repbreakdown), so performance can be tracked by rep or
+       *> channel and not only by geography.
        *>*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READER.
@@ -13,50 +94,520 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS file-status.
+           SELECT rejects ASSIGN TO rejects
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS rejects-status.
+           SELECT salesckpt ASSIGN TO salesckpt
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ckpt-status.
+           SELECT discrepancies ASSIGN TO discrepancies
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS discrep-status.
        DATA DIVISION.
        FILE SECTION.
        FD sales RECORDING MODE F
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 191 CHARACTERS
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS csv-row.
-       01 csv-row PIC X(80) VALUE SPACES.
+       01 csv-row PIC X(191) VALUE SPACES.
+       FD rejects RECORDING MODE F
+           RECORD CONTAINS 199 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS reject-rec.
+       01 reject-rec.
+           05 reject-line-no PIC 9(7).
+           05 FILLER PIC X VALUE SPACE.
+           05 reject-row PIC X(191).
+       FD salesckpt RECORDING MODE F
+           RECORD CONTAINS 41487 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS ckpt-rec.
+       01 ckpt-rec.
+           05 ckpt-line-no PIC 9(7).
+           05 ckpt-row-count PIC 9(9).
+           05 ckpt-revenue-accum PIC 9(9)V99.
+           05 ckpt-total PIC 9(9)V99.
+           05 ckpt-summary.
+               10 ckpt-sum-total PIC 9(9)V99.
+               10 ckpt-sum-units PIC 9(9).
+               10 ckpt-sum-avg-price PIC 9(9)V99.
+               10 ckpt-sum-row-count PIC 9(9).
+           05 ckpt-breakdown.
+               10 ckpt-brk-count PIC 9(3).
+               10 ckpt-brk-entry OCCURS 200 TIMES.
+                   15 ckpt-brk-region PIC X(48).
+                   15 ckpt-brk-country PIC X(48).
+                   15 ckpt-brk-total PIC 9(9)V99.
+           05 ckpt-repbreakdown.
+               10 ckpt-repbrk-count PIC 9(3).
+               10 ckpt-repbrk-entry OCCURS 200 TIMES.
+                   15 ckpt-repbrk-rep PIC X(20).
+                   15 ckpt-repbrk-channel PIC X(10).
+                   15 ckpt-repbrk-total PIC 9(9)V99.
+           05 ckpt-ranking.
+               10 ckpt-rank-count PIC 9(3).
+               10 ckpt-rank-entry OCCURS 200 TIMES.
+                   15 ckpt-rank-country PIC X(48).
+                   15 ckpt-rank-total PIC 9(9)V99.
+       FD discrepancies RECORDING MODE F
+           RECORD CONTAINS 199 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS discrep-rec.
+       01 discrep-rec.
+           05 discrep-line-no PIC 9(7).
+           05 FILLER PIC X VALUE SPACE.
+           05 discrep-row PIC X(191).
        WORKING-STORAGE SECTION.
        01 eof PIC X VALUE 'N'.
            88 eof-reached VALUE 'Y'.
        01 header PIC X VALUE 'Y'.
            88 not-header VALUE 'N'.
        01 file-status PIC 9(2).
+       01 rejects-status PIC 9(2).
+       01 ckpt-status PIC 9(2).
+       01 discrep-status PIC 9(2).
+       01 price-accum PIC 9(9)V99 VALUE 0.
+       01 brk-found-idx PIC 9(3) VALUE ZERO.
+       01 brk-insert-idx PIC 9(3) VALUE ZERO.
+       01 brk-shift-idx PIC 9(3) VALUE ZERO.
+       01 repbrk-found-idx PIC 9(3) VALUE ZERO.
+       01 repbrk-insert-idx PIC 9(3) VALUE ZERO.
+       01 repbrk-shift-idx PIC 9(3) VALUE ZERO.
+       01 rank-found-idx PIC 9(3) VALUE ZERO.
+       01 rank-max-idx PIC 9(3) VALUE ZERO.
+       01 rank-sort-idx PIC 9(3) VALUE ZERO.
+       01 rank-scan-idx PIC 9(3) VALUE ZERO.
+       01 rank-tmp-country PIC X(48).
+       01 rank-tmp-total PIC 9(9)V99.
+       01 fx-found-idx PIC 9(3) VALUE ZERO.
+       01 fx-found-rate PIC 9(3)V9999 VALUE 1.0000.
+       01 base-revenue PIC 9(9)V99.
+       01 base-price PIC 9(9)V99.
+       COPY FXRATE.
+       01 file-row-count PIC 9(9) VALUE ZERO.
+       01 file-revenue-accum PIC 9(9)V99 VALUE ZERO.
+       01 trailer-tag PIC X(10).
+       01 trailer-count-in PIC 9(9).
+       01 trailer-total-in PIC X(12).
+       01 expected-trailer-count PIC 9(9).
+       01 expected-trailer-total PIC 9(9)V99.
+       01 line-no PIC 9(7) VALUE ZERO.
+       01 restart-count PIC 9(7) VALUE ZERO.
+       01 skip-idx PIC 9(7) VALUE ZERO.
+       01 ckpt-interval PIC 9(7) VALUE 1000.
+       01 l-valid PIC X VALUE 'Y'.
+           88 row-is-valid VALUE 'Y'.
+           88 row-is-invalid VALUE 'N'.
+       01 l-discrepancy PIC X VALUE 'N'.
+           88 revenue-mismatch VALUE 'Y'.
+           88 revenue-matches VALUE 'N'.
+       01 expected-header.
+           05 FILLER PIC X(35) VALUE
+               'Region,Country,UnitsSold,UnitPrice,'.
+           05 FILLER PIC X(44) VALUE
+               'TotalRevenue,CurrencyCode,OrderDate,OrderID,'.
+           05 FILLER PIC X(16) VALUE
+               'SalesRep,Channel'.
        COPY SALES.
        LINKAGE SECTION.
        01 where PIC X(48).
        01 total PIC 9(9)V99 VALUE 0.
-       PROCEDURE DIVISION USING where RETURNING total.
+       COPY SALESSUM.
+       COPY SALESBRK.
+       COPY SALESREPBRK.
+       COPY SALESRANK.
+       COPY DATERANGE.
+       PROCEDURE DIVISION USING where, sales-summary, sales-breakdown,
+           sales-rep-breakdown, sales-ranking, date-range
+           RETURNING total.
+           PERFORM LOAD-FX-TABLE.
            OPEN INPUT sales.
            IF file-status NOT EQUAL ZERO
              DISPLAY "Error reading file"
              MOVE 1 TO RETURN-CODE
              GOBACK
            END-IF.
+           INITIALIZE eof, header, total, price-accum, sales-summary,
+             sales-breakdown, sales-rep-breakdown, sales-ranking,
+             line-no, restart-count.
+           PERFORM READ-CHECKPOINT.
+
+           IF restart-count > ZERO
+             OPEN EXTEND rejects
+           ELSE
+             OPEN OUTPUT rejects
+           END-IF.
+           IF rejects-status NOT EQUAL ZERO
+             DISPLAY "Error writing rejects file"
+             MOVE 1 TO RETURN-CODE
+             CLOSE sales
+             GOBACK
+           END-IF.
+           IF restart-count > ZERO
+             OPEN EXTEND discrepancies
+           ELSE
+             OPEN OUTPUT discrepancies
+           END-IF.
+           IF discrep-status NOT EQUAL ZERO
+             DISPLAY "Error writing discrepancies file"
+             MOVE 1 TO RETURN-CODE
+             CLOSE sales, rejects
+             GOBACK
+           END-IF.
+
+           IF restart-count > ZERO
+             PERFORM VARYING skip-idx FROM 1 BY 1
+               UNTIL skip-idx > restart-count OR eof-reached
+               READ sales
+                 AT END
+                   SET eof-reached TO TRUE
+                 NOT AT END
+                   ADD 1 TO line-no
+                   SET not-header TO TRUE
+               END-READ
+             END-PERFORM
+           END-IF.
 
-           INITIALIZE eof, header, total.
            PERFORM UNTIL eof-reached
-             READ sales 
+             READ sales
                AT END
                  SET eof-reached TO TRUE
                NOT AT END
+                 ADD 1 TO line-no
                  IF not-header
-                   CALL 
-                     "PARSER" USING csv-row RETURNING csv-rec
-                   END-CALL
-                   IF Region EQUAL where OR Country EQUAL where
-      D              DISPLAY csv-row
-                     ADD TotalRevenue TO total
+                   IF csv-row(1:7) EQUAL 'TRAILER'
+                     PERFORM CHECK-TRAILER
+                     SET eof-reached TO TRUE
+                   ELSE
+                     CALL "PARSER" USING csv-row, csv-rec, l-valid,
+                       l-discrepancy
+                     END-CALL
+                     IF row-is-invalid
+                       MOVE line-no TO reject-line-no
+                       MOVE csv-row TO reject-row
+                       WRITE reject-rec
+                     ELSE
+                       IF revenue-mismatch
+                         MOVE line-no TO discrep-line-no
+                         MOVE csv-row TO discrep-row
+                         WRITE discrep-rec
+                       END-IF
+                       ADD 1 TO file-row-count
+                       ADD TotalRevenue TO file-revenue-accum
+                       PERFORM FIND-FX-RATE
+                       COMPUTE base-revenue =
+                         TotalRevenue * fx-found-rate
+                       COMPUTE base-price =
+                         UnitPrice * fx-found-rate
+                       PERFORM ADD-RANKING
+                       IF (Region EQUAL where OR Country EQUAL where)
+                         AND (date-from EQUAL ZERO
+                              OR OrderDate NOT LESS THAN date-from)
+                         AND (date-to EQUAL ZERO
+                              OR OrderDate NOT GREATER THAN date-to)
+      D                  DISPLAY csv-row
+                         ADD base-revenue TO total
+                         ADD base-revenue TO sum-total
+                         ADD UnitsSold TO sum-units
+                         ADD base-price TO price-accum
+                         ADD 1 TO sum-row-count
+                         PERFORM ADD-BREAKDOWN
+                         PERFORM ADD-REPBREAKDOWN
+                       END-IF
+                     END-IF
+                   END-IF
+                 ELSE
+                   IF csv-row NOT EQUAL expected-header
+                     DISPLAY "Sales file header does not match "
+                       "expected layout: " csv-row
+                     MOVE 1 TO RETURN-CODE
+                     CLOSE sales, rejects, discrepancies
+                     GOBACK
                    END-IF
                  END-IF
                  SET not-header TO TRUE
+                 IF FUNCTION MOD(line-no, ckpt-interval) EQUAL ZERO
+                   PERFORM WRITE-CHECKPOINT
+                 END-IF
              END-READ
            END-PERFORM.
-           
-           CLOSE sales.
+
+           IF sum-row-count > ZERO
+             COMPUTE sum-avg-price ROUNDED = price-accum / sum-row-count
+           END-IF.
+
+           PERFORM SORT-RANKING.
+
+           MOVE ZERO TO line-no, file-row-count, file-revenue-accum.
+           PERFORM WRITE-CHECKPOINT.
+
+           CLOSE sales, rejects, discrepancies.
            GOBACK.
+
+       *>*
+       *> Loads a prior run's checkpoint record count, running
+       *> file-row-count/file-revenue-accum totals, and full
+       *> aggregation state (total/sales-summary/sales-breakdown/
+       *> sales-rep-breakdown/sales-ranking), if any, so a restarted
+       *> run's trailer check (see check-trailer) and printed report
+       *> still see whole-file totals rather than only the totals
+       *> accumulated since the restart. A checkpoint left at zero by
+       *> a run that reached end of file cleanly (see write-checkpoint)
+       *> means there is nothing to restore, so the running totals and
+       *> aggregation state are only pulled in when ckpt-line-no shows
+       *> an actual mid-file restart point.
+       *>*
+       READ-CHECKPOINT.
+           OPEN INPUT salesckpt.
+           IF ckpt-status EQUAL ZERO
+             READ salesckpt
+               NOT AT END
+                 MOVE ckpt-line-no TO restart-count
+                 IF restart-count > ZERO
+                   MOVE ckpt-row-count TO file-row-count
+                   MOVE ckpt-revenue-accum TO file-revenue-accum
+                   MOVE ckpt-total TO total
+                   MOVE ckpt-summary TO sales-summary
+                   MOVE ckpt-breakdown TO sales-breakdown
+                   MOVE ckpt-repbreakdown TO sales-rep-breakdown
+                   MOVE ckpt-ranking TO sales-ranking
+                 END-IF
+             END-READ
+             CLOSE salesckpt
+           END-IF.
+
+       *>*
+       *> Rewrites salesckpt with the current record count, running
+       *> file-row-count/file-revenue-accum totals, and full
+       *> aggregation state built up so far.
+       *>*
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT salesckpt.
+           IF ckpt-status NOT EQUAL ZERO
+             DISPLAY "Error writing checkpoint file"
+             MOVE 1 TO RETURN-CODE
+             CLOSE sales, rejects, discrepancies
+             GOBACK
+           END-IF.
+           MOVE line-no TO ckpt-line-no.
+           MOVE file-row-count TO ckpt-row-count.
+           MOVE file-revenue-accum TO ckpt-revenue-accum.
+           MOVE total TO ckpt-total.
+           MOVE sales-summary TO ckpt-summary.
+           MOVE sales-breakdown TO ckpt-breakdown.
+           MOVE sales-rep-breakdown TO ckpt-repbreakdown.
+           MOVE sales-ranking TO ckpt-ranking.
+           WRITE ckpt-rec.
+           CLOSE salesckpt.
+
+       *>*
+       *> Adds TotalRevenue to the Region/Country entry matching the
+       *> current csv-rec, inserting a new entry in Region/Country
+       *> order if one is not already present.
+       *>*
+       ADD-BREAKDOWN.
+           MOVE ZERO TO brk-found-idx.
+           PERFORM VARYING brk-idx FROM 1 BY 1
+             UNTIL brk-idx > brk-count
+             IF brk-region(brk-idx) EQUAL Region
+               AND brk-country(brk-idx) EQUAL Country
+               MOVE brk-idx TO brk-found-idx
+             END-IF
+           END-PERFORM.
+
+           IF brk-found-idx > ZERO
+             ADD base-revenue TO brk-total(brk-found-idx)
+           ELSE
+             IF brk-count NOT LESS THAN 200
+               DISPLAY "Region/Country breakdown table full, "
+                 "dropping entry for " Region ", " Country
+             ELSE
+               MOVE 1 TO brk-insert-idx
+               PERFORM VARYING brk-idx FROM 1 BY 1
+                 UNTIL brk-idx > brk-count
+                 IF Region > brk-region(brk-idx)
+                   OR (Region EQUAL brk-region(brk-idx)
+                       AND Country > brk-country(brk-idx))
+                   MOVE brk-idx TO brk-insert-idx
+                   ADD 1 TO brk-insert-idx
+                 END-IF
+               END-PERFORM
+               PERFORM VARYING brk-shift-idx FROM brk-count BY -1
+                 UNTIL brk-shift-idx < brk-insert-idx
+                 MOVE brk-entry(brk-shift-idx)
+                   TO brk-entry(brk-shift-idx + 1)
+               END-PERFORM
+               MOVE Region TO brk-region(brk-insert-idx)
+               MOVE Country TO brk-country(brk-insert-idx)
+               MOVE base-revenue TO brk-total(brk-insert-idx)
+               ADD 1 TO brk-count
+             END-IF
+           END-IF.
+
+       *>*
+       *> Adds TotalRevenue to the SalesRep/Channel entry matching the
+       *> current csv-rec, inserting a new entry in SalesRep/Channel
+       *> order if one is not already present, the same way
+       *> add-breakdown maintains sales-breakdown.
+       *>*
+       ADD-REPBREAKDOWN.
+           MOVE ZERO TO repbrk-found-idx.
+           PERFORM VARYING repbrk-idx FROM 1 BY 1
+             UNTIL repbrk-idx > repbrk-count
+             IF repbrk-rep(repbrk-idx) EQUAL SalesRep
+               AND repbrk-channel(repbrk-idx) EQUAL Channel
+               MOVE repbrk-idx TO repbrk-found-idx
+             END-IF
+           END-PERFORM.
+
+           IF repbrk-found-idx > ZERO
+             ADD base-revenue TO repbrk-total(repbrk-found-idx)
+           ELSE
+             IF repbrk-count NOT LESS THAN 200
+               DISPLAY "SalesRep/Channel breakdown table full, "
+                 "dropping entry for " SalesRep ", " Channel
+             ELSE
+               MOVE 1 TO repbrk-insert-idx
+               PERFORM VARYING repbrk-idx FROM 1 BY 1
+                 UNTIL repbrk-idx > repbrk-count
+                 IF SalesRep > repbrk-rep(repbrk-idx)
+                   OR (SalesRep EQUAL repbrk-rep(repbrk-idx)
+                       AND Channel > repbrk-channel(repbrk-idx))
+                   MOVE repbrk-idx TO repbrk-insert-idx
+                   ADD 1 TO repbrk-insert-idx
+                 END-IF
+               END-PERFORM
+               PERFORM VARYING repbrk-shift-idx FROM repbrk-count BY -1
+                 UNTIL repbrk-shift-idx < repbrk-insert-idx
+                 MOVE repbrk-entry(repbrk-shift-idx)
+                   TO repbrk-entry(repbrk-shift-idx + 1)
+               END-PERFORM
+               MOVE SalesRep TO repbrk-rep(repbrk-insert-idx)
+               MOVE Channel TO repbrk-channel(repbrk-insert-idx)
+               MOVE base-revenue TO repbrk-total(repbrk-insert-idx)
+               ADD 1 TO repbrk-count
+             END-IF
+           END-IF.
+
+       *>*
+       *> Adds TotalRevenue to the Country entry matching the current
+       *> csv-rec (summed across Region), appending a new unsorted
+       *> entry when the Country is not yet present. Sorted into
+       *> descending order by sort-ranking once at end of file.
+       *>*
+       ADD-RANKING.
+           MOVE ZERO TO rank-found-idx.
+           PERFORM VARYING rank-idx FROM 1 BY 1
+             UNTIL rank-idx > rank-count
+             IF rank-country(rank-idx) EQUAL Country
+               MOVE rank-idx TO rank-found-idx
+             END-IF
+           END-PERFORM.
+
+           IF rank-found-idx > ZERO
+             ADD base-revenue TO rank-total(rank-found-idx)
+           ELSE
+             IF rank-count NOT LESS THAN 200
+               DISPLAY "Country ranking table full, dropping entry "
+                 "for " Country
+             ELSE
+               ADD 1 TO rank-count
+               MOVE Country TO rank-country(rank-count)
+               MOVE base-revenue TO rank-total(rank-count)
+             END-IF
+           END-IF.
+
+       *>*
+       *> Sorts rank-entry descending by rank-total (selection sort;
+       *> rank-count is small enough that a simple O(n^2) pass is
+       *> plenty).
+       *>*
+       SORT-RANKING.
+           PERFORM VARYING rank-sort-idx FROM 1 BY 1
+             UNTIL rank-sort-idx > rank-count
+             MOVE rank-sort-idx TO rank-max-idx
+             PERFORM VARYING rank-scan-idx FROM rank-sort-idx BY 1
+               UNTIL rank-scan-idx > rank-count
+               IF rank-total(rank-scan-idx) > rank-total(rank-max-idx)
+                 MOVE rank-scan-idx TO rank-max-idx
+               END-IF
+             END-PERFORM
+             IF rank-max-idx NOT EQUAL rank-sort-idx
+               MOVE rank-country(rank-sort-idx) TO rank-tmp-country
+               MOVE rank-total(rank-sort-idx) TO rank-tmp-total
+               MOVE rank-country(rank-max-idx)
+                 TO rank-country(rank-sort-idx)
+               MOVE rank-total(rank-max-idx)
+                 TO rank-total(rank-sort-idx)
+               MOVE rank-tmp-country TO rank-country(rank-max-idx)
+               MOVE rank-tmp-total TO rank-total(rank-max-idx)
+             END-IF
+           END-PERFORM.
+
+       *>*
+       *> Parses a trailer record (Region column literal 'TRAILER')
+       *> and checks its record count and total revenue against what
+       *> was actually read from the file, stopping the run loudly on
+       *> a mismatch.
+       *>*
+       CHECK-TRAILER.
+           UNSTRING csv-row DELIMITED BY ',' INTO
+              trailer-tag
+              trailer-count-in
+              trailer-total-in.
+           MOVE trailer-count-in TO expected-trailer-count.
+           COMPUTE expected-trailer-total =
+             FUNCTION NUMVAL(trailer-total-in).
+
+           IF expected-trailer-count NOT EQUAL file-row-count
+             OR expected-trailer-total NOT EQUAL file-revenue-accum
+             DISPLAY "Trailer control totals do not match: expected "
+               expected-trailer-count " rows / "
+               expected-trailer-total " revenue but read "
+               file-row-count " rows / " file-revenue-accum
+               " revenue"
+             MOVE 1 TO RETURN-CODE
+             CLOSE sales, rejects, discrepancies
+             GOBACK
+           END-IF.
+
+       *>*
+       *> Seeds fx-table with USD-base rates for the currencies this
+       *> extract is expected to carry.
+       *>*
+       LOAD-FX-TABLE.
+           MOVE 6 TO fx-count.
+           MOVE 'USD' TO fx-code(1).
+           MOVE 1.0000 TO fx-rate(1).
+           MOVE 'EUR' TO fx-code(2).
+           MOVE 1.0800 TO fx-rate(2).
+           MOVE 'GBP' TO fx-code(3).
+           MOVE 1.2700 TO fx-rate(3).
+           MOVE 'JPY' TO fx-code(4).
+           MOVE 0.0067 TO fx-rate(4).
+           MOVE 'AUD' TO fx-code(5).
+           MOVE 0.6600 TO fx-rate(5).
+           MOVE 'CAD' TO fx-code(6).
+           MOVE 0.7300 TO fx-rate(6).
+
+       *>*
+       *> Looks up CurrencyCode in fx-table into fx-found-rate,
+       *> defaulting to 1.0000 (treated as already-base-currency) when
+       *> the code isn't in the table.
+       *>*
+       FIND-FX-RATE.
+           MOVE ZERO TO fx-found-idx.
+           MOVE 1.0000 TO fx-found-rate.
+           PERFORM VARYING fx-idx FROM 1 BY 1
+             UNTIL fx-idx > fx-count
+             IF fx-code(fx-idx) EQUAL CurrencyCode
+               MOVE fx-idx TO fx-found-idx
+             END-IF
+           END-PERFORM.
+           IF fx-found-idx > ZERO
+             MOVE fx-rate(fx-found-idx) TO fx-found-rate
+           END-IF.
        END PROGRAM READER.
