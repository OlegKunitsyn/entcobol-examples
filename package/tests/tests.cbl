@@ -3,43 +3,110 @@
        data division.
        working-storage section.
        01 iban pic x(64).
-       01 expected pic x(32) value "1".
-       01 actual pic x(32) value spaces.
-       01 result redefines actual pic x.
+       01 expected pic 9 value 1.
+       01 result pic 9 value zero.
+       01 l-reason pic 9(1).
+       01 expected-reason pic 9(1).
+       01 expected-fail pic 9 value zero.
+       01 l-country pic x(2).
+       01 l-bban pic x(30).
+       01 checkdigits pic 9(2).
+       01 expected-checkdigits pic 9(2).
+       01 l-bic pic x(11).
+       01 l-branch-code pic x(6).
+       01 bank-code pic x(11).
+       01 l-ref pic x(25).
+       01 expected-bank-code pic x(11) value "10000000".
        procedure division.
       * OK
            move "BE71096123456769" to iban.
            call "ibanok" using iban returning result.
-           call "ECBLUeq" using expected, actual.
+           call "ECBLUeq" using expected, result.
 
            move "FR7630006000011234567890189" to iban.
            call "ibanok" using iban returning result.
-           call "ECBLUeq" using expected, actual.
+           call "ECBLUeq" using expected, result.
 
            move "DE91100000000123456789" to iban.
            call "ibanok" using iban returning result.
-           call "ECBLUeq" using expected, actual.
-           
+           call "ECBLUeq" using expected, result.
+
            move "GR9608100010000001234567890" to iban.
            call "ibanok" using iban returning result.
-           call "ECBLUeq" using expected, actual.
-           
-      * NOK
+           call "ECBLUeq" using expected, result.
+
+      * NOK (spaced, but otherwise valid IBANs - must still pass)
            move "RO09 BCYP 0000 0012 3456 7890" to iban.
            call "ibanok" using iban returning result.
-           call "ECBLUeq" using expected, actual.
+           call "ECBLUeq" using expected, result.
 
            move "ES79 2100 0813 6101 2345 6789" to iban.
            call "ibanok" using iban returning result.
-           call "ECBLUeq" using expected, actual.
+           call "ECBLUeq" using expected, result.
 
            move "CH56 0483 5012 3456 7800 9" to iban.
            call "ibanok" using iban returning result.
-           call "ECBLUeq" using expected, actual.
+           call "ECBLUeq" using expected, result.
 
            move "GB98 MIDL0700 9312 3456 78" to iban.
            call "ibanok" using iban returning result.
-           call "ECBLUeq" using expected, actual.
+           call "ECBLUeq" using expected, result.
+
+      * lower-case input must validate the same as upper-case
+           move "de91100000000123456789" to iban.
+           call "ibanok" using iban returning result.
+           call "ECBLUeq" using expected, result.
+
+      * reason codes: bad country, bad length, bad checksum
+           move "ZZ910000000012345678" to iban.
+           call "ibanok" using iban, l-reason returning result.
+           move 1 to expected-reason.
+           call "ECBLUeq" using expected-reason, l-reason.
+
+           move "DE9110000000012345678" to iban.
+           call "ibanok" using iban, l-reason returning result.
+           move 2 to expected-reason.
+           call "ECBLUeq" using expected-reason, l-reason.
+
+           move "DE91100000000123456780" to iban.
+           call "ibanok" using iban, l-reason returning result.
+           move 3 to expected-reason.
+           call "ECBLUeq" using expected-reason, l-reason.
+
+      * ibangen: reverse-mode check digit generation
+           move "DE" to l-country.
+           move "100000000123456789" to l-bban.
+           call "ibangen" using l-country, l-bban
+             returning checkdigits.
+           move 91 to expected-checkdigits.
+           call "ECBLUeq" using expected-checkdigits, checkdigits.
+
+      * bicok: BIC/SWIFT format and IBAN country cross-check
+           move "DEUTDEFF500" to l-bic.
+           move "DE91100000000123456789" to iban.
+           call "bicok" using l-bic, iban returning result.
+           call "ECBLUeq" using expected, result.
+
+           move "DEUTFRFF" to l-bic.
+           call "bicok" using l-bic, iban returning result.
+           call "ECBLUeq" using expected-fail, result.
+
+      * isoref: ISO 11649 SEPA creditor reference
+           move "RF18539007547034" to l-ref.
+           call "isoref" using l-ref returning result.
+           call "ECBLUeq" using expected, result.
+
+           move "RF18539007547035" to l-ref.
+           call "isoref" using l-ref returning result.
+           call "ECBLUeq" using expected-fail, result.
+
+      * ibandecode: bank/branch identifiers out of a validated IBAN
+           move "DE91100000000123456789" to iban.
+           call "ibandecode" using iban, bank-code, l-branch-code.
+           call "ECBLUREQ" using
+             by content address of expected-bank-code
+             by content address of bank-code
+             by content length of expected-bank-code.
 
            goback.
        end program testall.
