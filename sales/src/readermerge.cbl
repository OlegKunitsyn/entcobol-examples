@@ -0,0 +1,119 @@
+       *>*
+       *> Reads every file named in sales-file-list in turn (each one
+       *> a separate daily extract with its own header row) and
+       *> accumulates TotalRevenue, UnitsSold, average UnitPrice and a
+       *> matching row count across all of them into sales-summary, so
+       *> several daily extracts consolidate into one combined report
+       *> from a single run. Each file's header is validated against
+       *> expected-header on its own, the same rule READER applies to
+       *> a single file; a file whose header doesn't match is skipped
+       *> with a warning rather than stopping the whole run, since one
+       *> bad source file shouldn't block the other days from
+       *> consolidating.
+       *>
+       *> @param sales-file-list Extract file names, see SALESFILES
+       *> @param sales-summary Aggregated totals, see SALESSUM copybook
+       *> @return Grand total across every file (kept as RETURNING,
+       *>   matching READER's convention)
+       *>
+       *> Rows PARSER cannot make sense of are skipped, same as
+       *> READER. Unlike READER this does not maintain a rejects file,
+       *> a Region/Country breakdown, ranking, FX conversion,
+       *> date-range filtering or checkpoint/restart - consolidating
+       *> many files in one lean pass is the goal here, not every
+       *> single-file bookkeeping feature threaded across N files.
+       *>*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READERMERGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT sales ASSIGN TO current-file-name
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS file-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD sales RECORDING MODE F
+           RECORD CONTAINS 191 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS csv-row.
+       01 csv-row PIC X(191) VALUE SPACES.
+       WORKING-STORAGE SECTION.
+       01 current-file-name PIC X(48).
+       01 eof PIC X VALUE 'N'.
+           88 eof-reached VALUE 'Y'.
+       01 header PIC X VALUE 'Y'.
+           88 not-header VALUE 'N'.
+       01 file-status PIC 9(2).
+       01 price-accum PIC 9(9)V99 VALUE 0.
+       01 l-valid PIC X VALUE 'Y'.
+           88 row-is-valid VALUE 'Y'.
+           88 row-is-invalid VALUE 'N'.
+       01 l-discrepancy PIC X VALUE 'N'.
+       01 expected-header.
+           05 FILLER PIC X(35) VALUE
+               'Region,Country,UnitsSold,UnitPrice,'.
+           05 FILLER PIC X(44) VALUE
+               'TotalRevenue,CurrencyCode,OrderDate,OrderID,'.
+           05 FILLER PIC X(16) VALUE
+               'SalesRep,Channel'.
+       COPY SALES.
+       LINKAGE SECTION.
+       01 total PIC 9(9)V99 VALUE 0.
+       COPY SALESSUM.
+       COPY SALESFILES.
+       PROCEDURE DIVISION USING sales-file-list, sales-summary
+           RETURNING total.
+           INITIALIZE total, price-accum, sales-summary.
+           PERFORM VARYING mfile-idx FROM 1 BY 1
+             UNTIL mfile-idx > mfile-count
+             MOVE mfile-name(mfile-idx) TO current-file-name
+             PERFORM MERGE-ONE-FILE
+           END-PERFORM.
+
+           IF sum-row-count > ZERO
+             COMPUTE sum-avg-price ROUNDED = price-accum / sum-row-count
+           END-IF.
+
+           GOBACK.
+
+       *>*
+       *> Opens current-file-name, checks its own header, and folds
+       *> every valid row into total/sales-summary.
+       *>*
+       MERGE-ONE-FILE.
+           OPEN INPUT sales.
+           IF file-status NOT EQUAL ZERO
+             DISPLAY "Error opening " current-file-name
+           ELSE
+             INITIALIZE eof, header
+             PERFORM UNTIL eof-reached
+               READ sales
+                 AT END
+                   SET eof-reached TO TRUE
+                 NOT AT END
+                   IF not-header
+                     CALL "PARSER" USING csv-row, csv-rec, l-valid,
+                       l-discrepancy
+                     END-CALL
+                     IF row-is-valid
+                       ADD TotalRevenue TO total
+                       ADD TotalRevenue TO sum-total
+                       ADD UnitsSold TO sum-units
+                       ADD UnitPrice TO price-accum
+                       ADD 1 TO sum-row-count
+                     END-IF
+                   ELSE
+                     IF csv-row NOT EQUAL expected-header
+                       DISPLAY "Header does not match expected layout, "
+                         "skipping file: " current-file-name
+                       SET eof-reached TO TRUE
+                     END-IF
+                   END-IF
+                   SET not-header TO TRUE
+               END-READ
+             END-PERFORM
+             CLOSE sales
+           END-IF.
+       END PROGRAM READERMERGE.
