@@ -0,0 +1,16 @@
+       *>**
+       *>  SALES SalesRep/Channel breakdown table, returned by READER
+       *>  alongside sales-breakdown. Kept sorted by SalesRep then
+       *>  Channel as entries are inserted, the same way sales-breakdown
+       *>  is kept sorted by Region then Country, so SALES can print a
+       *>  subtotal per Channel within each SalesRep without requiring
+       *>  the input extract itself to be pre-sorted.
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+       01 sales-rep-breakdown.
+           05 repbrk-count PIC 9(3) VALUE ZERO.
+           05 repbrk-entry OCCURS 200 TIMES INDEXED BY repbrk-idx.
+               10 repbrk-rep PIC X(20).
+               10 repbrk-channel PIC X(10).
+               10 repbrk-total PIC 9(9)V99.
