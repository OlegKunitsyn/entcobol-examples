@@ -7,8 +7,14 @@
        *>*
        *> Parses CSV row into SALES copybook
        *>
-       *> @param row Comma-separated CSV string, X(80)
+       *> @param row Comma-separated CSV string, X(191)
        *> @return SALES copybook
+       *> @return l-valid "Y" when row had all ten fields and the
+       *>   numeric fields were numeric text, "N" otherwise - csv-rec
+       *>   is not trustworthy when "N" comes back
+       *> @return l-discrepancy "Y" when UnitsSold * UnitPrice differs
+       *>   from the supplied TotalRevenue by more than revenue-tol,
+       *>   "N" otherwise - only meaningful when l-valid is "Y"
        *>*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PARSER.
@@ -16,17 +22,57 @@
        WORKING-STORAGE SECTION.
        01 tmpPrice PIC X(12).
        01 tmpRevenue PIC X(12).
-       LINKAGE SECTION. 
-       01 row PIC X(80).
+       01 field-count PIC 9(2) VALUE ZERO.
+       01 calc-revenue PIC 9(9)V99.
+       01 revenue-diff PIC S9(9)V99.
+       01 revenue-tol PIC 9(3)V99 VALUE 0.50.
+       LINKAGE SECTION.
+       01 row PIC X(191).
        COPY SALES.
-       PROCEDURE DIVISION USING row RETURNING csv-rec.
-           UNSTRING row DELIMITED BY ',' INTO 
+       01 l-valid PIC X VALUE 'Y'.
+           88 row-is-valid VALUE 'Y'.
+           88 row-is-invalid VALUE 'N'.
+       01 l-discrepancy PIC X VALUE 'N'.
+           88 revenue-mismatch VALUE 'Y'.
+           88 revenue-matches VALUE 'N'.
+       PROCEDURE DIVISION USING row, csv-rec, l-valid, l-discrepancy.
+           INITIALIZE csv-rec field-count.
+           SET row-is-valid TO TRUE.
+           SET revenue-matches TO TRUE.
+           UNSTRING row DELIMITED BY ',' INTO
               Region
               Country
               UnitsSold
               tmpPrice
-              tmpRevenue.
-           COMPUTE UnitPrice = FUNCTION NUMVAL(tmpPrice).
-           COMPUTE TotalRevenue = FUNCTION NUMVAL(tmpRevenue).
+              tmpRevenue
+              CurrencyCode
+              OrderDate
+              OrderID
+              SalesRep
+              Channel
+              TALLYING IN field-count
+              ON OVERFLOW
+                SET row-is-invalid TO TRUE
+           END-UNSTRING.
+
+           IF field-count NOT EQUAL 10
+             SET row-is-invalid TO TRUE
+           END-IF.
+           IF UnitsSold IS NOT NUMERIC
+             OR tmpPrice IS NOT NUMERIC
+             OR tmpRevenue IS NOT NUMERIC
+             OR OrderDate IS NOT NUMERIC
+             SET row-is-invalid TO TRUE
+           END-IF.
+
+           IF row-is-valid
+             COMPUTE UnitPrice = FUNCTION NUMVAL(tmpPrice)
+             COMPUTE TotalRevenue = FUNCTION NUMVAL(tmpRevenue)
+             COMPUTE calc-revenue = UnitsSold * UnitPrice
+             COMPUTE revenue-diff = calc-revenue - TotalRevenue
+             IF FUNCTION ABS(revenue-diff) > revenue-tol
+               SET revenue-mismatch TO TRUE
+             END-IF
+           END-IF.
            GOBACK.
        END PROGRAM PARSER.
