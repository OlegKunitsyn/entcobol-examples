@@ -0,0 +1,15 @@
+       *>**
+       *>  SALES Region/Country control-break breakdown table,
+       *>  returned by READER alongside sales-summary. Kept sorted by
+       *>  Region then Country as entries are inserted so SALES can
+       *>  print a subtotal per Country within each Region without
+       *>  requiring the input extract itself to be pre-sorted.
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+       01 sales-breakdown.
+           05 brk-count PIC 9(3) VALUE ZERO.
+           05 brk-entry OCCURS 200 TIMES INDEXED BY brk-idx.
+               10 brk-region PIC X(48).
+               10 brk-country PIC X(48).
+               10 brk-total PIC 9(9)V99.
