@@ -0,0 +1,4 @@
+       01 sales-file-list.
+           05 mfile-count PIC 9(3) VALUE ZERO.
+           05 mfile-entry OCCURS 20 TIMES INDEXED BY mfile-idx.
+               10 mfile-name PIC X(48).
