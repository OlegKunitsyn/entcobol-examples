@@ -0,0 +1,12 @@
+       *>**
+       *>  Optional OrderDate range filter passed to READER. ZERO in
+       *>  either field means that end of the range is open - a ZERO
+       *>  date-from admits every row up to date-to, a ZERO date-to
+       *>  admits every row from date-from onward, and both ZERO turns
+       *>  the filter off entirely.
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+       01 date-range.
+           05 date-from PIC 9(8) VALUE ZERO.
+           05 date-to PIC 9(8) VALUE ZERO.
