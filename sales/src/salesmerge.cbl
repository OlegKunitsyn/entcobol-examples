@@ -0,0 +1,125 @@
+       *>**
+       *>  SALESMERGE
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+
+       *>*
+       *> Entry point
+       *>
+       *> Reads a list of daily extract file names (one 48-character
+       *> record per entry) from salesmergectl, calls READERMERGE to
+       *> consolidate all of them in one run, and writes a report of
+       *> the combined totals.
+       *>*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESMERGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT salesmergectl ASSIGN TO salesmergectl
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ctl-status.
+           SELECT salesmergerpt ASSIGN TO salesmergerpt
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS rpt-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD salesmergectl RECORDING MODE F
+           RECORD CONTAINS 48 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS ctl-rec.
+       01 ctl-rec PIC X(48).
+       FD salesmergerpt RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS rpt-line.
+       01 rpt-line PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 ctl-status PIC 9(2).
+       01 rpt-status PIC 9(2).
+       01 eof PIC X VALUE 'N'.
+           88 eof-reached VALUE 'Y'.
+       01 total PIC 9(9)V99 VALUE 0.
+       01 rpt-src PIC X(80).
+       01 rpt-rule PIC X(80) VALUE ALL '-'.
+       01 rpt-hdr PIC X(30) VALUE 'Consolidated multi-file totals'.
+       01 out.
+           05 FILLER PIC X(6) VALUE 'Total:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 out-total PIC 9(10).99.
+       01 out-units.
+           05 FILLER PIC X(12) VALUE 'Units sold:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 out-units-sold PIC Z(8)9.
+       01 out-avg.
+           05 FILLER PIC X(12) VALUE 'Avg price:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 out-avg-price PIC Z(8)9.99.
+       01 out-rows.
+           05 FILLER PIC X(12) VALUE 'Rows:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 out-row-count PIC Z(8)9.
+       COPY SALESSUM.
+       COPY SALESFILES.
+       PROCEDURE DIVISION.
+           OPEN INPUT salesmergectl.
+           IF ctl-status EQUAL ZERO
+             PERFORM LOAD-FILES
+             CLOSE salesmergectl
+           END-IF.
+
+           CALL "READERMERGE" USING sales-file-list, sales-summary
+             RETURNING total.
+
+           OPEN OUTPUT salesmergerpt.
+           IF rpt-status NOT EQUAL ZERO
+             DISPLAY "Error writing merge report file"
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           MOVE rpt-hdr TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE rpt-rule TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE total TO out-total
+           MOVE sum-units TO out-units-sold
+           MOVE sum-avg-price TO out-avg-price
+           MOVE sum-row-count TO out-row-count
+           MOVE out TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE out-units TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE out-avg TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           MOVE out-rows TO rpt-src
+           PERFORM PRINT-LINE-RPT
+           CLOSE salesmergerpt.
+           STOP RUN.
+
+       *>*
+       *> Reads salesmergectl into sales-file-list, one extract file
+       *> name per record, up to mfile-entry's 20 slots.
+       *>*
+       LOAD-FILES.
+           PERFORM UNTIL eof-reached OR mfile-count NOT LESS THAN 20
+             READ salesmergectl
+               AT END
+                 SET eof-reached TO TRUE
+               NOT AT END
+                 ADD 1 TO mfile-count
+                 MOVE ctl-rec TO mfile-name(mfile-count)
+             END-READ
+           END-PERFORM.
+
+       *>*
+       *> Writes rpt-src to salesmergerpt and echoes it to the
+       *> console.
+       *>*
+       PRINT-LINE-RPT.
+           MOVE rpt-src TO rpt-line.
+           WRITE rpt-line.
+           DISPLAY rpt-line.
+       END PROGRAM SALESMERGE.
