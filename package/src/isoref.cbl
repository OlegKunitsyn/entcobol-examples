@@ -0,0 +1,89 @@
+       *>*
+       *> Validate an ISO 11649 SEPA Creditor Reference: "RF" followed
+       *> by two check digits and up to 21 alphanumerics, checked with
+       *> the same MOD97 rule ibanok's paragraph #5 uses for IBANs,
+       *> after moving "RF" plus the check digits to the end of the
+       *> reference (ISO 11649 rearranges the other way round to
+       *> ISO 13616/IBAN, which puts the country and check digits at
+       *> the front).
+       *>
+       *> @param l-ref creditor reference, e.g. "RF18539007547034"
+       *> @return "1" in case of success, or "0"
+       *>*
+       identification division.
+       program-id. isoref.
+       environment division.
+       configuration section.
+       object-computer. computer
+           program collating sequence is ASCII-sequence.
+       special-names. alphabet ASCII-sequence is standard-1.
+       data division.
+       working-storage section.
+       01 ref-work pic x(25) value spaces.
+       01 ref-len pic 9(2) value zero.
+       01 rearranged pic x(25) value spaces.
+       01 ref-idx pic 9(2).
+       01 char-code pic 9(2).
+       01 ref-num pic x(64) value spaces.
+       01 ref-num-idx pic 9(2) value 1.
+       01 checksum pic 9(3) value zero.
+       linkage section.
+       01 l-ref pic x(25).
+       01 l-ok pic x value "0".
+       procedure division using l-ref returning l-ok.
+           initialize
+             ref-work
+             ref-len
+             rearranged
+             ref-idx
+             char-code
+             ref-num
+             ref-num-idx
+             checksum
+             l-ok
+             all to value.
+           move function upper-case(l-ref) to ref-work.
+           inspect ref-work tallying ref-len for characters
+             before space.
+
+           if ref-len < 5 or ref-len > 25
+             goback
+           end-if.
+           if ref-work(1:2) not = "RF"
+             goback
+           end-if.
+           if ref-work(3:2) is not numeric
+             goback
+           end-if.
+
+           *> #1 castle: move "RF" + check digits to the end
+           move ref-work(5:ref-len - 4) to rearranged.
+           move ref-work(1:4) to rearranged(ref-len - 3:).
+
+           *> #2 convert chars to digits
+           perform varying ref-idx from 1 by 1
+             until ref-idx > ref-len
+             if rearranged(ref-idx:1) is numeric
+               move rearranged(ref-idx:1) to ref-num(ref-num-idx:1)
+               add 1 to ref-num-idx
+             else
+               compute char-code = 10 +
+                 function ord(rearranged(ref-idx:1)) - function ord("A")
+               move char-code to ref-num(ref-num-idx:2)
+               add 2 to ref-num-idx
+             end-if
+           end-perform.
+
+           *> #3 compute MOD97
+           perform varying ref-idx from 1 by 1
+             until ref-idx > ref-num-idx - 1
+             compute checksum = 10 * checksum +
+               function numval(ref-num(ref-idx:1))
+             compute checksum = function mod(checksum, 97)
+           end-perform.
+
+           if checksum = 1
+             move "1" to l-ok
+           end-if.
+           goback.
+       end program isoref.
