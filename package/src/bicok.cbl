@@ -0,0 +1,93 @@
+       *>*
+       *> Validate a BIC/SWIFT code: 8 or 11 characters, bank code
+       *> (4 letters), country code (2 letters) and location code
+       *> (2 alphanumerics), plus an optional 3-character branch
+       *> code. When an IBAN is supplied its country-code prefix is
+       *> cross-checked against the BIC's own country letters, so a
+       *> BIC/IBAN pair that disagree on country is rejected too.
+       *>
+       *> @param l-bic BIC/SWIFT code, 8 or 11 characters
+       *> @param l-iban optional IBAN to cross-check the country of
+       *> @return "1" in case of success, or "0"
+       *>*
+       identification division.
+       program-id. bicok.
+       environment division.
+       configuration section.
+       object-computer. computer
+           program collating sequence is ASCII-sequence.
+       special-names. alphabet ASCII-sequence is standard-1.
+       data division.
+       working-storage section.
+       01 bic-work pic x(11) value spaces.
+       01 bic-len pic 9(2) value zero.
+       01 alnum-ok pic x value "Y".
+         88 alnum-valid value "Y".
+       01 chk-idx pic 9(2).
+       01 chk-start pic 9(2).
+       01 chk-len pic 9(2).
+       linkage section.
+       01 l-bic pic x(11).
+       01 l-iban pic x(64).
+       01 l-ok pic x value "0".
+       procedure division using l-bic, optional l-iban
+           returning l-ok.
+           initialize bic-work bic-len l-ok all to value.
+           move function upper-case(l-bic) to bic-work.
+           inspect bic-work tallying bic-len for characters
+             before space.
+
+           if bic-len not = 8 and bic-len not = 11
+             goback
+           end-if.
+
+           *> bank code: 4 letters
+           if bic-work(1:4) is not alphabetic
+             goback
+           end-if.
+
+           *> country code: 2 letters
+           if bic-work(5:2) is not alphabetic
+             goback
+           end-if.
+
+           *> location code: 2 letters or digits
+           move 7 to chk-start.
+           move 2 to chk-len.
+           perform check-alnum.
+           if not alnum-valid
+             goback
+           end-if.
+
+           *> branch code, when present: 3 letters or digits
+           if bic-len = 11
+             move 9 to chk-start
+             move 3 to chk-len
+             perform check-alnum
+             if not alnum-valid
+               goback
+             end-if
+           end-if.
+
+           if address of l-iban not = null
+             if bic-work(5:2) not = function upper-case(l-iban)(1:2)
+               goback
+             end-if
+           end-if.
+
+           move "1" to l-ok.
+           goback.
+
+       *>*
+       *> Tests bic-work(chk-start:chk-len) for letters/digits only.
+       *>*
+       check-alnum.
+           set alnum-valid to true.
+           perform varying chk-idx from chk-start by 1
+             until chk-idx > chk-start + chk-len - 1
+             if bic-work(chk-idx:1) is not alphabetic
+               and bic-work(chk-idx:1) is not numeric
+               move "N" to alnum-ok
+             end-if
+           end-perform.
+       end program bicok.
