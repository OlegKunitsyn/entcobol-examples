@@ -6,15 +6,61 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY SALES.
-       01 csv-row PIC X(48) VALUE  'Europe,Germany,10,9.99,99.90'.
+       01 csv-row.
+           05 FILLER PIC X(51) VALUE
+               'Europe,Germany,10,9.99,99.90,USD,20260101,ORD00001,'.
+           05 FILLER PIC X(49) VALUE 'Jane Doe,Online'.
+           05 FILLER PIC X(91) VALUE SPACES.
+       01 l-valid PIC X.
+       01 l-discrepancy PIC X.
        LINKAGE SECTION.
        01 where PIC X(48).
        01 total PIC 9(9)V99 VALUE 0.
-       PROCEDURE DIVISION USING where RETURNING total.
-           CALL "PARSER" USING csv-row RETURNING csv-rec.
+       COPY SALESSUM.
+       COPY SALESBRK.
+       COPY SALESREPBRK.
+       COPY SALESRANK.
+       COPY DATERANGE.
+       PROCEDURE DIVISION USING where, sales-summary, sales-breakdown,
+           sales-rep-breakdown, sales-ranking, date-range
+           RETURNING total.
+           CALL "PARSER" USING csv-row, csv-rec, l-valid,
+             l-discrepancy.
            MOVE TotalRevenue to total.
+           MOVE TotalRevenue to sum-total.
+           MOVE UnitsSold to sum-units.
+           MOVE UnitPrice to sum-avg-price.
+           MOVE 1 to sum-row-count.
+           MOVE 1 to brk-count.
+           MOVE Region to brk-region(1).
+           MOVE Country to brk-country(1).
+           MOVE TotalRevenue to brk-total(1).
+           MOVE 1 to repbrk-count.
+           MOVE SalesRep to repbrk-rep(1).
+           MOVE Channel to repbrk-channel(1).
+           MOVE TotalRevenue to repbrk-total(1).
+           MOVE 1 to rank-count.
+           MOVE Country to rank-country(1).
+           MOVE TotalRevenue to rank-total(1).
        END PROGRAM READER.
-       
+
+       *>*
+       *> Mock
+       *>*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READERBATCH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 total PIC 9(9)V99 VALUE 0.
+       COPY SALESLIST.
+       PROCEDURE DIVISION USING sales-filter-list RETURNING total.
+           MOVE 100.00 TO total.
+           IF filter-count > ZERO
+             MOVE 100.00 TO filter-total(1)
+           END-IF.
+       END PROGRAM READERBATCH.
+
        *>*
        *> Tests
        *>*
@@ -23,7 +69,11 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY SALES.
-       01 csv-row PIC X(80) VALUE  'Asia,Malaysia,6267,9.33,58471.11'.
+       01 csv-row.
+           05 FILLER PIC X(55) VALUE
+             'Asia,Malaysia,6267,9.33,58471.11,USD,20260115,ORD00002,'.
+           05 FILLER PIC X(45) VALUE 'John Lee,Store'.
+           05 FILLER PIC X(91) VALUE SPACES.
        01 expected-rec.
            05  Region              PIC X(48) VALUE      'Asia'.
            05  Country             PIC X(48) VALUE      'Malaysia'.
@@ -32,23 +82,86 @@
            05  TotalRevenue        PIC 9(9)V99 VALUE    58471.11.
        01 total                    PIC 9(9)V99 VALUE    0.
        01 expected-total           PIC 9(9)V99 VALUE    99.90.
+       01 l-valid                  PIC X.
+       01 expected-valid           PIC X VALUE 'Y'.
+       01 bad-row.
+           05 FILLER PIC X(56) VALUE
+             'Asia,Malaysia,not-a-number,9.33,1,USD,20260115,ORD00003,'.
+           05 FILLER PIC X(44) VALUE 'John Lee,Store'.
+           05 FILLER PIC X(91) VALUE SPACES.
+       01 expected-invalid         PIC X VALUE 'N'.
+       01 l-discrepancy            PIC X.
+       01 expected-matches         PIC X VALUE 'N'.
+       01 mismatch-row.
+           05 FILLER PIC X(51) VALUE
+               'Asia,Malaysia,10,9.33,1.00,USD,20260115,ORD00004,'.
+           05 FILLER PIC X(49) VALUE 'John Lee,Store'.
+           05 FILLER PIC X(91) VALUE SPACES.
+       01 expected-mismatch        PIC X VALUE 'Y'.
+       COPY SALESSUM.
+       COPY SALESBRK.
+       COPY SALESREPBRK.
+       COPY SALESRANK.
+       COPY DATERANGE.
+       COPY SALESLIST.
+       01 expected-batch-total PIC 9(9)V99 VALUE 100.00.
        PROCEDURE DIVISION.
        ALL-TESTS SECTION.
            PERFORM PARSER-TEST.
+           PERFORM PARSER-REJECT-TEST.
+           PERFORM PARSER-DISCREPANCY-TEST.
            PERFORM READER-TEST.
+           PERFORM READERBATCH-TEST.
            GOBACK.
 
        PARSER-TEST SECTION.
-           CALL "PARSER" USING csv-row RETURNING csv-rec.
+           CALL "PARSER" USING csv-row, csv-rec, l-valid,
+             l-discrepancy.
            CALL "ECBLUREQ" USING
              BY CONTENT ADDRESS OF expected-rec
              BY CONTENT ADDRESS OF csv-rec
              BY CONTENT LENGTH OF expected-rec.
-       
+           CALL "ECBLUREQ" USING
+             BY CONTENT ADDRESS OF expected-valid
+             BY CONTENT ADDRESS OF l-valid
+             BY CONTENT LENGTH OF expected-valid.
+           CALL "ECBLUREQ" USING
+             BY CONTENT ADDRESS OF expected-matches
+             BY CONTENT ADDRESS OF l-discrepancy
+             BY CONTENT LENGTH OF expected-matches.
+
+       PARSER-REJECT-TEST SECTION.
+           CALL "PARSER" USING bad-row, csv-rec, l-valid,
+             l-discrepancy.
+           CALL "ECBLUREQ" USING
+             BY CONTENT ADDRESS OF expected-invalid
+             BY CONTENT ADDRESS OF l-valid
+             BY CONTENT LENGTH OF expected-invalid.
+
+       PARSER-DISCREPANCY-TEST SECTION.
+           CALL "PARSER" USING mismatch-row, csv-rec, l-valid,
+             l-discrepancy.
+           CALL "ECBLUREQ" USING
+             BY CONTENT ADDRESS OF expected-mismatch
+             BY CONTENT ADDRESS OF l-discrepancy
+             BY CONTENT LENGTH OF expected-mismatch.
+
        READER-TEST SECTION.
-           CALL "READER" USING Region OF expected-rec RETURNING total.
+           CALL "READER" USING Region OF expected-rec, sales-summary,
+             sales-breakdown, sales-rep-breakdown, sales-ranking,
+             date-range RETURNING total.
            CALL "ECBLUREQ" USING
              BY CONTENT ADDRESS OF expected-total
              BY CONTENT ADDRESS OF total
              BY CONTENT LENGTH OF expected-total.
+
+       READERBATCH-TEST SECTION.
+           MOVE 1 TO filter-count.
+           MOVE 'Europe' TO filter-where(1).
+           CALL "READERBATCH" USING sales-filter-list
+             RETURNING total.
+           CALL "ECBLUREQ" USING
+             BY CONTENT ADDRESS OF expected-batch-total
+             BY CONTENT ADDRESS OF total
+             BY CONTENT LENGTH OF expected-batch-total.
        END PROGRAM TESTALL.
