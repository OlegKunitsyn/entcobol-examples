@@ -1,19 +1,57 @@
        *>*
-       *> Validate IBAN checksum for 64 countries
+       *> Validate IBAN checksum for up to 80 countries
        *> See Wikipedia
        *> International_Bank_Account_Number#Validating_the_IBAN
-       *> 
-       *> @param l-iban IBAN string
+       *>
+       *> The built-in table below seeds settings-table on the first
+       *> call of a run. If a maintainable country-code table file
+       *> (see ibantab, package/copy/IBANTAB.cpy) is present it is
+       *> loaded on top of the built-in table, so ops can add or fix
+       *> entries without a recompile.
+       *>
+       *> @param l-iban IBAN string, spaces/hyphens and case tolerated
+       *> @param l-reason optional reason code when rejected:
+       *>   0 ok, 1 bad country, 2 bad length, 3 bad checksum
        *> @return "1" in case of success, or "0"
        *>*
        identification division.
        program-id. ibanok.
-       environment division. 
+       environment division.
        configuration section.
        object-computer. computer
            program collating sequence is ASCII-sequence.
        special-names. alphabet ASCII-sequence is standard-1.
+       input-output section.
+       file-control.
+           select ibantab assign to ibantab
+           organization is sequential
+           access mode is sequential
+           file status is ibantab-status.
+           select ibanaud assign to ibanaud
+           organization is sequential
+           access mode is sequential
+           file status is ibanaud-status.
        data division.
+       file section.
+       fd ibantab recording mode f
+           record contains 4 characters
+           label records are omitted
+           data record is ibantab-rec.
+       copy IBANTAB.
+       fd ibanaud recording mode f
+           record contains 80 characters
+           label records are omitted
+           data record is audit-rec.
+       01 audit-rec.
+         05 aud-timestamp pic x(21).
+         05 filler pic x value space.
+         05 aud-country pic x(2).
+         05 filler pic x value space.
+         05 aud-masked-iban pic x(32).
+         05 filler pic x value space.
+         05 aud-result pic x(4).
+         05 filler pic x value space.
+         05 aud-reason pic x(12).
        working-storage section.
        01 settings.
          05 filler pic x(4) value "AD24".
@@ -34,6 +72,7 @@
          05 filler pic x(4) value "DK18".
          05 filler pic x(4) value "DO28".
          05 filler pic x(4) value "EE20".
+         05 filler pic x(4) value "EG29".
          05 filler pic x(4) value "ES24".
          05 filler pic x(4) value "FI18".
          05 filler pic x(4) value "FO18".
@@ -50,6 +89,7 @@
          05 filler pic x(4) value "IL23".
          05 filler pic x(4) value "IS26".
          05 filler pic x(4) value "IT27".
+         05 filler pic x(4) value "JO30".
          05 filler pic x(4) value "KW30".
          05 filler pic x(4) value "KZ20".
          05 filler pic x(4) value "LB28".
@@ -70,8 +110,10 @@
          05 filler pic x(4) value "PL28".
          05 filler pic x(4) value "PS29".
          05 filler pic x(4) value "PT25".
+         05 filler pic x(4) value "QA29".
          05 filler pic x(4) value "RO24".
          05 filler pic x(4) value "RS22".
+         05 filler pic x(4) value "RU33".
          05 filler pic x(4) value "SA24".
          05 filler pic x(4) value "SE24".
          05 filler pic x(4) value "SI19".
@@ -79,11 +121,29 @@
          05 filler pic x(4) value "SM27".
          05 filler pic x(4) value "TN24".
          05 filler pic x(4) value "TR26".
+         05 filler pic x(4) value "UA21".
+         05 filler pic x(4) value "VA22".
          05 filler pic x(4) value "VG24".
        01 settings-table.
-         05 countries occurs 64 times indexed by country-idx.
+         05 countries occurs 80 times indexed by country-idx.
            10 country-code pic x(2).
            10 country-len pic 9(2).
+       01 settings-loaded pic x value "N".
+         88 settings-are-loaded value "Y".
+       01 found-idx pic 9(2) value zero.
+       01 ibantab-status pic x(2).
+       01 ibanaud-status pic x(2).
+       01 have-reason pic x value "N".
+         88 have-reason-yes value "Y".
+       01 reason-code pic 9(1) value zero.
+         88 reason-ok value 0.
+         88 reason-bad-country value 1.
+         88 reason-bad-length value 2.
+         88 reason-bad-checksum value 3.
+       01 iban-src pic x(64) value spaces.
+       01 iban-clean pic x(64) value spaces.
+       01 clean-idx pic 9(2).
+       01 src-idx pic 9(2).
        01 iban pic x(64) value SPACES.
        01 iban-idx pic 9(2).
        01 iban-len pic 9(2) value ZERO.
@@ -94,35 +154,75 @@
        linkage section.
        01 l-iban pic x(64).
        01 l-ok pic x value "0".
-       procedure division using l-iban returning l-ok.
-           initialize 
+       01 l-reason pic 9(1).
+       procedure division using l-iban, optional l-reason
+           returning l-ok.
+       main-entry.
+           initialize
              iban-num
              iban-num-idx
              checksum
-             iban 
+             iban
              iban-len
+             iban-src
+             iban-clean
+             clean-idx
+             src-idx
              l-ok
+             have-reason
+             reason-code
              all to value.
-           set country-idx to 1.
-           move settings to settings-table.
+           if address of l-reason not = null
+             set have-reason-yes to true
+           end-if.
+           if not settings-are-loaded
+             perform load-settings
+           end-if.
+
+           *> #0 case-fold, then strip spaces and hyphens so an IBAN
+           *> copied straight off a bank letter still validates
+           move function upper-case(l-iban) to iban-src.
+           move 1 to clean-idx.
+           perform varying src-idx from 1 by 1
+             until src-idx > length of iban-src
+             if iban-src(src-idx:1) not = space
+               and iban-src(src-idx:1) not = "-"
+               move iban-src(src-idx:1) to iban-clean(clean-idx:1)
+               add 1 to clean-idx
+             end-if
+           end-perform.
 
            *> #1 find length
-           inspect l-iban tallying iban-len for characters before SPACE.
+           inspect iban-clean
+             tallying iban-len for characters before space.
+           perform mask-iban.
 
            *> #2 validate country-code and length
-           search countries at end goback
-             when country-code(country-idx) = l-iban(1:2)
+           set country-idx to 1.
+           search countries at end
+               move 1 to reason-code
+               if have-reason-yes
+                 move reason-code to l-reason
+               end-if
+               perform write-audit
+               goback
+             when country-code(country-idx) = iban-clean(1:2)
                if country-len(country-idx) not = iban-len
+                 move 2 to reason-code
+                 if have-reason-yes
+                   move reason-code to l-reason
+                 end-if
+                 perform write-audit
                  goback
                end-if
            end-search.
-       
+
            *> #3 castle
-           move l-iban(5:) to iban.
-           move l-iban(1:4) to iban(iban-len - 3:).
-       
+           move iban-clean(5:) to iban.
+           move iban-clean(1:4) to iban(iban-len - 3:).
+
            *> #4 convert chars to digits
-           perform varying iban-idx from 1 by 1 
+           perform varying iban-idx from 1 by 1
              until iban-idx > iban-len
              if iban(iban-idx:1) is numeric
                move iban(iban-idx:1) to iban-num(iban-num-idx:1)
@@ -134,16 +234,136 @@
                add 2 to iban-num-idx
              end-if
            end-perform.
-       
+
            *> #5 compute MOD97
-           perform varying iban-idx from 1 by 1 
+           perform varying iban-idx from 1 by 1
              until iban-idx > iban-num-idx - 1
-             compute checksum = 10 * checksum + 
+             compute checksum = 10 * checksum +
                function numval(iban-num(iban-idx:1))
              compute checksum = function mod(checksum, 97)
            end-perform.
 
            if checksum = 1
               move "1" to l-ok
+              move 0 to reason-code
+           else
+              move 3 to reason-code
+           end-if.
+           if have-reason-yes
+             move reason-code to l-reason
+           end-if.
+           perform write-audit.
+           goback.
+
+       *>*
+       *> Alternate entry point for batch runs: loads settings-table
+       *> once so a run of many ibanok calls (see ibanbatch) does not
+       *> pay the table-reload cost on every single record.
+       *>*
+       entry "ibanokload".
+           perform load-settings.
+           goback.
+
+       *>*
+       *> Seeds settings-table from the built-in list, then overlays
+       *> it with package/copy/IBANTAB.cpy-shaped rows from the
+       *> IBANTAB file when ops have maintained one (see ibantab).
+       *> Each IBANTAB row is merged in by country code (see
+       *> merge-country-setting) rather than spliced in positionally,
+       *> so a short maintenance file only touches the countries it
+       *> names and leaves the rest of the built-in table alone.
+       *>*
+       load-settings.
+           move settings to settings-table.
+           open input ibantab.
+           if ibantab-status = "00"
+             perform until ibantab-status not = "00"
+               read ibantab
+                 at end
+                   continue
+                 not at end
+                   perform merge-country-setting
+               end-read
+             end-perform
+             close ibantab
+           end-if.
+           set settings-are-loaded to true.
+
+       *>*
+       *> Updates the settings-table entry for itc-country-code if one
+       *> is already present (built-in or added by an earlier IBANTAB
+       *> row), or appends it to the first unused slot when
+       *> settings-table has room. A row that arrives once
+       *> settings-table is full (all 80 slots occupied) is silently
+       *> dropped, the same as ibantab's own upsert-country guards
+       *> against overflowing its file-side ctry-table.
+       *>*
+       merge-country-setting.
+           move zero to found-idx.
+           perform varying country-idx from 1 by 1
+             until country-idx > 80
+             if country-code(country-idx) = itc-country-code
+               move country-idx to found-idx
+             end-if
+           end-perform.
+           if found-idx > zero
+             move itc-country-len to country-len(found-idx)
+           else
+             perform varying country-idx from 1 by 1
+               until country-idx > 80 or found-idx > zero
+               if country-code(country-idx) = spaces
+                 move country-idx to found-idx
+               end-if
+             end-perform
+             if found-idx > zero
+               move itc-country-code to country-code(found-idx)
+               move itc-country-len to country-len(found-idx)
+             end-if
+           end-if.
+
+       *>*
+       *> Builds a first-4/last-4 masked copy of the IBAN for the
+       *> audit trail, so the log never carries a full account number.
+       *>*
+       mask-iban.
+           move spaces to aud-masked-iban.
+           if iban-len > 8
+             move iban-clean(1:4) to aud-masked-iban(1:4)
+             perform varying src-idx from 5 by 1
+               until src-idx > iban-len - 4
+               move "*" to aud-masked-iban(src-idx:1)
+             end-perform
+             move iban-clean(iban-len - 3:4)
+               to aud-masked-iban(iban-len - 3:4)
+           else
+             move iban-clean(1:iban-len) to aud-masked-iban(1:iban-len)
+           end-if.
+
+       *>*
+       *> Appends one line per call to the audit file: timestamp,
+       *> country, masked IBAN, pass/fail and reason.
+       *>*
+       write-audit.
+           open extend ibanaud.
+           if ibanaud-status not = "00"
+             open output ibanaud
+           end-if.
+           if ibanaud-status = "00"
+             move function current-date to aud-timestamp
+             move iban-clean(1:2) to aud-country
+             if l-ok = "1"
+               move "PASS" to aud-result
+             else
+               move "FAIL" to aud-result
+             end-if
+             evaluate true
+               when reason-bad-country move "BAD-COUNTRY" to aud-reason
+               when reason-bad-length move "BAD-LENGTH" to aud-reason
+               when reason-bad-checksum
+                 move "BAD-CHECKSUM" to aud-reason
+               when other move "OK" to aud-reason
+             end-evaluate
+             write audit-rec
+             close ibanaud
            end-if.
        end program ibanok.
