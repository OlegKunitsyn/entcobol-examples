@@ -0,0 +1,113 @@
+       *>*
+       *> Batch-validates every IBAN in the account master file
+       *> against ibanok, splitting the run into an accepted file
+       *> and a rejected file (with the reason ibanok gave), plus
+       *> a count of each so an overnight run can be reconciled.
+       *>*
+       identification division.
+       program-id. ibanbatch.
+       environment division.
+       input-output section.
+       file-control.
+           select accounts assign to accounts
+           organization is sequential
+           access mode is sequential
+           file status is accounts-status.
+           select accepted assign to accepted
+           organization is sequential
+           access mode is sequential
+           file status is accepted-status.
+           select rejected assign to rejected
+           organization is sequential
+           access mode is sequential
+           file status is rejected-status.
+       data division.
+       file section.
+       fd accounts recording mode f
+           record contains 74 characters
+           label records are omitted
+           data record is acct-rec.
+       01 acct-rec.
+         05 acct-number pic x(10).
+         05 acct-iban pic x(64).
+       fd accepted recording mode f
+           record contains 74 characters
+           label records are omitted
+           data record is accepted-rec.
+       01 accepted-rec.
+         05 acc-number pic x(10).
+         05 acc-iban pic x(64).
+       fd rejected recording mode f
+           record contains 88 characters
+           label records are omitted
+           data record is rejected-rec.
+       01 rejected-rec.
+         05 rej-number pic x(10).
+         05 rej-iban pic x(64).
+         05 rej-reason pic x(14).
+       working-storage section.
+       01 eof pic x value "N".
+         88 eof-reached value "Y".
+       01 accounts-status pic x(2).
+       01 accepted-status pic x(2).
+       01 rejected-status pic x(2).
+       01 l-ok pic 9 value zero.
+       01 l-reason pic 9(1) value zero.
+       01 accepted-count pic 9(9) value zero.
+       01 rejected-count pic 9(9) value zero.
+       procedure division.
+       main-entry.
+           open input accounts.
+           if accounts-status not = "00"
+             display "Error reading accounts file"
+             move 1 to return-code
+             goback
+           end-if.
+           open output accepted.
+           if accepted-status not = "00"
+             display "Error writing accepted file"
+             move 1 to return-code
+             close accounts
+             goback
+           end-if.
+           open output rejected.
+           if rejected-status not = "00"
+             display "Error writing rejected file"
+             move 1 to return-code
+             close accounts, accepted
+             goback
+           end-if.
+           call "ibanokload".
+           perform until eof-reached
+             read accounts
+               at end
+                 set eof-reached to true
+               not at end
+                 call "ibanok" using acct-iban, l-reason
+                   returning l-ok
+                 if l-ok = 1
+                   move acct-number to acc-number
+                   move acct-iban to acc-iban
+                   write accepted-rec
+                   add 1 to accepted-count
+                 else
+                   move acct-number to rej-number
+                   move acct-iban to rej-iban
+                   evaluate l-reason
+                     when 1 move "BAD-COUNTRY" to rej-reason
+                     when 2 move "BAD-LENGTH" to rej-reason
+                     when 3 move "BAD-CHECKSUM" to rej-reason
+                     when other move spaces to rej-reason
+                   end-evaluate
+                   write rejected-rec
+                   add 1 to rejected-count
+                 end-if
+             end-read
+           end-perform.
+           close accounts.
+           close accepted.
+           close rejected.
+           display "Accepted: " accepted-count.
+           display "Rejected: " rejected-count.
+           goback.
+       end program ibanbatch.
