@@ -0,0 +1,123 @@
+       *>**
+       *>  SALESIDXBLD
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+
+       *>*
+       *> Entry point
+       *>
+       *> Reads the sequential sales file once and writes every valid,
+       *> non-trailer row into salesidx, an indexed file keyed by
+       *> OrderID, so SALESLOOKUP can pull a single sale directly
+       *> instead of scanning the whole sequential extract. Rows
+       *> PARSER cannot make sense of are skipped, same as READER.
+       *>
+       *> The first record of sales must match expected-header, the
+       *> same rule READER applies, or the run stops with a non-zero
+       *> RETURN-CODE instead of indexing a misaligned extract's data
+       *> row as if it were OrderID-keyed data.
+       *>*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESIDXBLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT sales ASSIGN TO sales
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS file-status.
+           SELECT salesidx ASSIGN TO salesidx
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OrderID
+           FILE STATUS IS idx-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD sales RECORDING MODE F
+           RECORD CONTAINS 191 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS csv-row.
+       01 csv-row PIC X(191) VALUE SPACES.
+       FD salesidx
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS idx-rec.
+       01 idx-rec.
+           05 Region PIC X(48).
+           05 Country PIC X(48).
+           05 UnitsSold PIC 9(9).
+           05 UnitPrice PIC 9(9)V99.
+           05 TotalRevenue PIC 9(9)V99.
+           05 CurrencyCode PIC X(3).
+           05 OrderDate PIC 9(8).
+           05 OrderID PIC X(12).
+           05 SalesRep PIC X(20).
+           05 Channel PIC X(10).
+       WORKING-STORAGE SECTION.
+       01 eof PIC X VALUE 'N'.
+           88 eof-reached VALUE 'Y'.
+       01 header PIC X VALUE 'Y'.
+           88 not-header VALUE 'N'.
+       01 file-status PIC 9(2).
+       01 idx-status PIC 9(2).
+       01 l-valid PIC X VALUE 'Y'.
+           88 row-is-valid VALUE 'Y'.
+           88 row-is-invalid VALUE 'N'.
+       01 l-discrepancy PIC X VALUE 'N'.
+       01 built-count PIC 9(9) VALUE ZERO.
+       01 expected-header.
+           05 FILLER PIC X(35) VALUE
+               'Region,Country,UnitsSold,UnitPrice,'.
+           05 FILLER PIC X(44) VALUE
+               'TotalRevenue,CurrencyCode,OrderDate,OrderID,'.
+           05 FILLER PIC X(16) VALUE
+               'SalesRep,Channel'.
+       COPY SALES.
+       PROCEDURE DIVISION.
+           OPEN INPUT sales.
+           IF file-status NOT EQUAL ZERO
+             DISPLAY "Error reading file"
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           OPEN OUTPUT salesidx.
+
+           INITIALIZE eof, header.
+           PERFORM UNTIL eof-reached
+             READ sales
+               AT END
+                 SET eof-reached TO TRUE
+               NOT AT END
+                 IF not-header
+                   IF csv-row(1:7) NOT EQUAL 'TRAILER'
+                     CALL "PARSER" USING csv-row, csv-rec, l-valid,
+                       l-discrepancy
+                     END-CALL
+                     IF row-is-valid
+                       MOVE csv-rec TO idx-rec
+                       WRITE idx-rec
+                         INVALID KEY
+                           DISPLAY "Duplicate OrderID skipped: "
+                             OrderID OF idx-rec
+                         NOT INVALID KEY
+                           ADD 1 TO built-count
+                       END-WRITE
+                     END-IF
+                   END-IF
+                 ELSE
+                   IF csv-row NOT EQUAL expected-header
+                     DISPLAY "Sales file header does not match "
+                       "expected layout: " csv-row
+                     MOVE 1 TO RETURN-CODE
+                     CLOSE sales, salesidx
+                     GOBACK
+                   END-IF
+                 END-IF
+                 SET not-header TO TRUE
+             END-READ
+           END-PERFORM.
+
+           CLOSE sales, salesidx.
+           DISPLAY "Indexed " built-count " sale(s) into salesidx".
+           STOP RUN.
+       END PROGRAM SALESIDXBLD.
