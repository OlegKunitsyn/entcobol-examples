@@ -0,0 +1,43 @@
+       *>*
+       *> Decodes the bank code and branch/sort-code segments out of
+       *> an already-validated IBAN's BBAN, for the country codes we
+       *> deal with most. Positions are BBAN-relative (BBAN starts at
+       *> IBAN position 5, right after the 2-letter country code and
+       *> 2-digit check digits):
+       *>   DE  bank code   BBAN 1-8   (IBAN positions 5-12)
+       *>   FR  bank code   BBAN 1-5   (IBAN positions 5-9)
+       *>   GB  bank code   BBAN 1-4   (IBAN positions 5-8, the
+       *>       clearing bank's 4-letter code)
+       *>       branch code BBAN 5-10  (IBAN positions 9-14, sort
+       *>       code)
+       *> An unrecognised country code returns spaces in both.
+       *>
+       *> @param l-iban IBAN, already validated by ibanok
+       *> @return l-bank-code, l-branch-code
+       *>*
+       identification division.
+       program-id. ibandecode.
+       data division.
+       working-storage section.
+       01 country-work pic x(2) value spaces.
+       linkage section.
+       01 l-iban pic x(64).
+       01 l-bank-code pic x(11) value spaces.
+       01 l-branch-code pic x(6) value spaces.
+       procedure division using l-iban, l-bank-code, l-branch-code.
+           initialize country-work l-bank-code l-branch-code
+             all to value.
+           move function upper-case(l-iban)(1:2) to country-work.
+           evaluate country-work
+             when "DE"
+               move l-iban(5:8) to l-bank-code
+             when "FR"
+               move l-iban(5:5) to l-bank-code
+             when "GB"
+               move l-iban(5:4) to l-bank-code
+               move l-iban(9:6) to l-branch-code
+             when other
+               continue
+           end-evaluate.
+           goback.
+       end program ibandecode.
