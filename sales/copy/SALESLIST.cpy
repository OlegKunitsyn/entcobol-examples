@@ -0,0 +1,14 @@
+       *>**
+       *>  List of Region/Country filters for READERBATCH, one entry
+       *>  per line of the salesbatchctl parameter file. Each entry
+       *>  accumulates its own subtotal in a single pass over sales;
+       *>  the grand total across all entries comes back via
+       *>  READERBATCH's RETURNING total.
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+       01 sales-filter-list.
+           05 filter-count PIC 9(3) VALUE ZERO.
+           05 filter-entry OCCURS 50 TIMES INDEXED BY filter-idx.
+               10 filter-where PIC X(48).
+               10 filter-total PIC 9(9)V99.
