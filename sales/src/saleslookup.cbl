@@ -0,0 +1,128 @@
+       *>**
+       *>  SALESLOOKUP
+       *>  @author Olegs Kunicins
+       *>  @license MIT
+       *>**
+
+       *>*
+       *> Entry point
+       *>
+       *> Reads the order id to look up from the saleslookupctl control
+       *> file (one 12-character record) and reads salesidx directly
+       *> by that key, printing the matching sale, instead of scanning
+       *> the whole sequential sales file through READER for a single
+       *> customer inquiry. salesidx is built ahead of time by
+       *> SALESIDXBLD.
+       *>*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESLOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT saleslookupctl ASSIGN TO saleslookupctl
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ctl-status.
+           SELECT salesidx ASSIGN TO salesidx
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS OrderID
+           FILE STATUS IS idx-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD saleslookupctl RECORDING MODE F
+           RECORD CONTAINS 12 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS ctl-rec.
+       01 ctl-rec PIC X(12).
+       FD salesidx
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS idx-rec.
+       01 idx-rec.
+           05 Region PIC X(48).
+           05 Country PIC X(48).
+           05 UnitsSold PIC 9(9).
+           05 UnitPrice PIC 9(9)V99.
+           05 TotalRevenue PIC 9(9)V99.
+           05 CurrencyCode PIC X(3).
+           05 OrderDate PIC 9(8).
+           05 OrderID PIC X(12).
+           05 SalesRep PIC X(20).
+           05 Channel PIC X(10).
+       WORKING-STORAGE SECTION.
+       01 ctl-status PIC 9(2).
+       01 idx-status PIC 9(2).
+       01 lookup-key PIC X(12).
+       01 found-line.
+           05 FILLER PIC X(9) VALUE 'OrderID:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 found-order-id PIC X(12).
+       01 found-region.
+           05 FILLER PIC X(8) VALUE 'Region:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 found-region-out PIC X(48).
+       01 found-country.
+           05 FILLER PIC X(9) VALUE 'Country:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 found-country-out PIC X(48).
+       01 found-total.
+           05 FILLER PIC X(13) VALUE 'TotalRevenue:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 found-total-out PIC Z(8)9.99.
+       01 found-rep.
+           05 FILLER PIC X(9) VALUE 'SalesRep:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 found-rep-out PIC X(20).
+       01 found-channel.
+           05 FILLER PIC X(8) VALUE 'Channel:'.
+           05 FILLER PIC X VALUE SPACE.
+           05 found-channel-out PIC X(10).
+       PROCEDURE DIVISION.
+           OPEN INPUT saleslookupctl.
+           IF ctl-status NOT EQUAL ZERO
+             DISPLAY "Missing saleslookupctl control file"
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           READ saleslookupctl
+             AT END
+               DISPLAY "saleslookupctl has no lookup key"
+               MOVE 1 TO RETURN-CODE
+               CLOSE saleslookupctl
+               GOBACK
+           END-READ.
+           MOVE ctl-rec TO lookup-key.
+           CLOSE saleslookupctl.
+
+           OPEN INPUT salesidx.
+           IF idx-status NOT EQUAL ZERO
+             DISPLAY "Error opening salesidx"
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           MOVE lookup-key TO OrderID OF idx-rec.
+           READ salesidx
+             INVALID KEY
+               DISPLAY "OrderID not found: " lookup-key
+               MOVE 1 TO RETURN-CODE
+           END-READ.
+
+           IF idx-status EQUAL ZERO
+             MOVE OrderID OF idx-rec TO found-order-id
+             MOVE Region OF idx-rec TO found-region-out
+             MOVE Country OF idx-rec TO found-country-out
+             MOVE TotalRevenue OF idx-rec TO found-total-out
+             MOVE SalesRep OF idx-rec TO found-rep-out
+             MOVE Channel OF idx-rec TO found-channel-out
+             DISPLAY found-line
+             DISPLAY found-region
+             DISPLAY found-country
+             DISPLAY found-total
+             DISPLAY found-rep
+             DISPLAY found-channel
+           END-IF.
+
+           CLOSE salesidx.
+           STOP RUN.
+       END PROGRAM SALESLOOKUP.
